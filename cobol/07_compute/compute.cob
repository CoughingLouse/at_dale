@@ -3,18 +3,64 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Mod: 09/08/2026 - turned into a shared, callable next-number
+      *      generator: the old fixed PIC 99 * 10 demo is replaced by
+      *      a persisted sequence counter handed out through a
+      *      LINKAGE parameter, so other programs in the shop can
+      *      CALL "IncrementoDecremento" for a unique, non-repeating
+      *      value instead of inventing their own counter logic.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IncrementoDecremento.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SequenzaFile ASSIGN TO WS-FILE-SEQUENZA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SEQUENZA.
        DATA DIVISION.
        FILE SECTION.
+       FD  SequenzaFile.
+       01  SequenzaRecord      PIC 9(9).
        WORKING-STORAGE SECTION.
-       01 Num            PIC 99 VALUE 1.
-       PROCEDURE DIVISION.
+       01  WS-FILE-SEQUENZA    PIC X(50) VALUE "SEQUENZA.DAT".
+       01  WS-FS-SEQUENZA      PIC XX VALUE "00".
+       01  WS-ULTIMO-NUMERO    PIC 9(9) VALUE 0.
+       LINKAGE SECTION.
+       01  LK-PROSSIMO-NUMERO  PIC 9(9).
+       PROCEDURE DIVISION USING LK-PROSSIMO-NUMERO.
        MAIN-PROCEDURE.
-         DISPLAY "Valore iniziale: " Num.
-         COMPUTE Num = Num * 10.
-         DISPLAY "Valore finale: " Num.
+           PERFORM Carica-Ultimo-Numero THRU Carica-Ultimo-Numero-exit.
+           ADD 1 TO WS-ULTIMO-NUMERO.
+           MOVE WS-ULTIMO-NUMERO TO LK-PROSSIMO-NUMERO.
+           PERFORM Salva-Ultimo-Numero THRU Salva-Ultimo-Numero-exit.
+           DISPLAY "Prossimo numero di sequenza: " LK-PROSSIMO-NUMERO.
+           GOBACK.
 
-         STOP RUN.
+       Carica-Ultimo-Numero.
+      *    Resume from the last number handed out, read from the
+      *    persisted sequence file, instead of always restarting from
+      *    zero on every CALL/run.
+           MOVE 0 TO WS-ULTIMO-NUMERO.
+           OPEN INPUT SequenzaFile.
+           IF WS-FS-SEQUENZA = "00"
+               READ SequenzaFile
+                   AT END MOVE 0 TO WS-ULTIMO-NUMERO
+                   NOT AT END MOVE SequenzaRecord TO WS-ULTIMO-NUMERO
+               END-READ
+               CLOSE SequenzaFile
+           END-IF.
+       Carica-Ultimo-Numero-exit.
+           EXIT.
+
+       Salva-Ultimo-Numero.
+      *    Persist the number just handed out so the next CALL, in
+      *    this run or a future one, continues the sequence instead
+      *    of repeating it.
+           OPEN OUTPUT SequenzaFile.
+           MOVE WS-ULTIMO-NUMERO TO SequenzaRecord.
+           WRITE SequenzaRecord.
+           CLOSE SequenzaFile.
+       Salva-Ultimo-Numero-exit.
+           EXIT.
        END PROGRAM IncrementoDecremento.
