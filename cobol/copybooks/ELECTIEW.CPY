@@ -0,0 +1,8 @@
+      ******************************************************************
+      * ELECTIEW - working-storage interface for the ELECTIE shared
+      * tie-break paragraph. COPY into WORKING-STORAGE.
+      ******************************************************************
+       01  WS-TIE-VOTI-A       PIC 9(7) VALUE 0.
+       01  WS-TIE-VOTI-B       PIC 9(7) VALUE 0.
+       01  WS-TIE-NOME-A       PIC X(30) VALUE SPACES.
+       01  WS-TIE-NOME-B       PIC X(30) VALUE SPACES.
