@@ -0,0 +1,9 @@
+      ******************************************************************
+      * ERRLOGS - FILE-CONTROL entry for the shop's shared error log.
+      * COPY into FILE-CONTROL, alongside ERRLOGD in FILE SECTION and
+      * ERRLOGW/ERRLOG for the working-storage fields and the logging
+      * paragraph itself.
+      ******************************************************************
+           SELECT ErroriFile ASSIGN TO "ERRORI.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ERRORI.
