@@ -0,0 +1,36 @@
+      ******************************************************************
+      * ERRLOG - append one line to the shop's shared error/abend
+      * log. One agreed format for "what went wrong, where, and in
+      * which program" so every program's error handling ends up in
+      * one place instead of a DISPLAY that scrolls off the operator's
+      * screen.
+      *
+      * Usage: COPY ERRLOGS. into FILE-CONTROL, ERRLOGD. into FILE
+      * SECTION, and the WS-ERR-* fields (ERRLOGW.CPY) into WORKING-
+      * STORAGE. MOVE this run's program name, the paragraph that
+      * detected the problem, and a short message into WS-ERR-
+      * PROGRAMMA / WS-ERR-PARAGRAFO / WS-ERR-MESSAGGIO, then
+      * COPY ERRLOG. in the paragraph that needs to log it.
+      ******************************************************************
+           ACCEPT WS-ERR-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-ERR-ORA FROM TIME
+           OPEN EXTEND ErroriFile
+           IF WS-FS-ERRORI = "35"
+               OPEN OUTPUT ErroriFile
+               CLOSE ErroriFile
+               OPEN EXTEND ErroriFile
+           END-IF
+           MOVE SPACES TO ErroreLinea
+           STRING WS-ERR-DATA DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-ERR-ORA DELIMITED BY SIZE
+                  "  PGM=" DELIMITED BY SIZE
+                  WS-ERR-PROGRAMMA DELIMITED BY SPACE
+                  "  PARA=" DELIMITED BY SIZE
+                  WS-ERR-PARAGRAFO DELIMITED BY SPACE
+                  "  " DELIMITED BY SIZE
+                  WS-ERR-MESSAGGIO DELIMITED BY SIZE
+                  INTO ErroreLinea
+           WRITE ErroreLinea
+           CLOSE ErroriFile
+           DISPLAY ErroreLinea
