@@ -0,0 +1,7 @@
+      ******************************************************************
+      * ERRLOGD - FD/record for the shop's shared error log. COPY
+      * into FILE SECTION. See ERRLOGS (FILE-CONTROL) and ERRLOGW/
+      * ERRLOG (working storage and the logging paragraph).
+      ******************************************************************
+       FD  ErroriFile.
+       01  ErroreLinea          PIC X(132).
