@@ -0,0 +1,9 @@
+      ******************************************************************
+      * RPTHDRW - working-storage interface for the RPTHDR shared
+      * report-header paragraph. COPY into WORKING-STORAGE.
+      ******************************************************************
+       01  WS-HDR-PROGRAMMA     PIC X(20) VALUE SPACES.
+       01  WS-HDR-DATA-CORRENTE PIC 9(8)  VALUE 0.
+       01  WS-HDR-ORA-CORRENTE  PIC 9(8)  VALUE 0.
+       01  WS-HDR-PAGINA        PIC 9(5)  VALUE 1.
+       01  WS-HDR-LINEA         PIC X(80) VALUE SPACES.
