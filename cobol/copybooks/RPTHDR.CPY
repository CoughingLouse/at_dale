@@ -0,0 +1,26 @@
+      ******************************************************************
+      * RPTHDR - shared report-header line and run stamp. One agreed
+      * layout for "which program, which run, which page" across every
+      * printed report in the shop, instead of each program rolling
+      * its own.
+      *
+      * Usage: COPY WS-HDR fields (see RPTHDRW.CPY) into WORKING-
+      * STORAGE, MOVE this report's program name into WS-HDR-PROGRAMMA
+      * and the page number into WS-HDR-PAGINA, then COPY RPTHDR. in
+      * the paragraph that opens the report. The finished line comes
+      * back in WS-HDR-LINEA; MOVE it into the caller's own report
+      * record and WRITE it the same way that report writes every
+      * other line.
+      ******************************************************************
+           ACCEPT WS-HDR-DATA-CORRENTE FROM DATE YYYYMMDD
+           ACCEPT WS-HDR-ORA-CORRENTE FROM TIME
+           MOVE SPACES TO WS-HDR-LINEA
+           STRING "RAPPORTO: " DELIMITED BY SIZE
+                  WS-HDR-PROGRAMMA DELIMITED BY SPACE
+                  "   DATA: " DELIMITED BY SIZE
+                  WS-HDR-DATA-CORRENTE DELIMITED BY SIZE
+                  "   ORA: " DELIMITED BY SIZE
+                  WS-HDR-ORA-CORRENTE DELIMITED BY SIZE
+                  "   PAGINA: " DELIMITED BY SIZE
+                  WS-HDR-PAGINA DELIMITED BY SIZE
+                  INTO WS-HDR-LINEA
