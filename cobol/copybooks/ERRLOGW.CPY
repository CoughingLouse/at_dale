@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ERRLOGW - working-storage interface for the shop's shared
+      * error log (ERRLOGS/ERRLOGD/ERRLOG copybooks). COPY into
+      * WORKING-STORAGE.
+      ******************************************************************
+       01  WS-ERR-PROGRAMMA     PIC X(20) VALUE SPACES.
+       01  WS-ERR-PARAGRAFO     PIC X(30) VALUE SPACES.
+       01  WS-ERR-MESSAGGIO     PIC X(60) VALUE SPACES.
+       01  WS-ERR-DATA          PIC 9(8)  VALUE 0.
+       01  WS-ERR-ORA           PIC 9(8)  VALUE 0.
+       01  WS-FS-ERRORI         PIC XX    VALUE "00".
