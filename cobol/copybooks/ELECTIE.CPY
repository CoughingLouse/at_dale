@@ -0,0 +1,23 @@
+      ******************************************************************
+      * ELECTIE - shared tie-break policy for a two-candidate race.
+      * One agreed rule, used by every program that still tallies a
+      * fixed Candidato1/Candidato2 pair: an exact tie is reported as
+      * a tie requiring a ballottaggio (runoff), never defaulted to
+      * either candidate.
+      *
+      * Usage: COPY WS-TIE fields (see ELECTIEW.CPY) into WORKING-
+      * STORAGE, MOVE the two vote counts and names into WS-TIE-VOTI-A
+      * / WS-TIE-VOTI-B / WS-TIE-NOME-A / WS-TIE-NOME-B, then
+      * COPY ELECTIE. in the paragraph that needs to announce a
+      * winner.
+      ******************************************************************
+           IF WS-TIE-VOTI-A > WS-TIE-VOTI-B
+               DISPLAY "Il vincitore e': " WS-TIE-NOME-A
+           ELSE
+             IF WS-TIE-VOTI-B > WS-TIE-VOTI-A
+               DISPLAY "Il vincitore e': " WS-TIE-NOME-B
+             ELSE
+               DISPLAY "Parita' di voti: nessun vincitore, e'"
+                       " richiesto un ballottaggio."
+             END-IF
+           END-IF
