@@ -1,28 +1,222 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      * Mod: 09/08/2026 - Num1/Num2/Risultato now carry two decimal
+      *      places instead of integer-only arithmetic, so division
+      *      and multiplication no longer truncate the fractional
+      *      part.
+      * Mod: 09/08/2026 - Risultato is now signed and the "-" branch
+      *      computes Num1 minus Num2 (matching what the operator
+      *      typed, instead of the reverse), so a legitimately
+      *      negative answer displays as one.
+      * Mod: 09/08/2026 - the "/" branch now checks for a zero
+      *      divisor before DIVIDE and reports a clear error instead
+      *      of abending.
+      * Mod: 09/08/2026 - added "%" (modulo) and "^" (exponent)
+      *      operators; the recognizer is now an EVALUATE with an
+      *      explicit "operatore non riconosciuto" message for
+      *      anything else, instead of falling through silently.
+      * Mod: 09/08/2026 - added a batch mode that reads a file of
+      *      Num1/Operatore/Num2 transactions and reports every
+      *      result in one run, alongside the original interactive
+      *      one-calculation-at-a-time mode. The arithmetic itself
+      *      moved into a shared Calcola paragraph used by both.
+      * Mod: 09/08/2026 - the "%" branch now divides into a separate
+      *      integer quotient field instead of reusing the 2-decimal
+      *      Risultato as both GIVING and REMAINDER target, which was
+      *      computing the remainder against a truncated decimal
+      *      quotient instead of a true integer one.
+      * Mod: 09/08/2026 - Risultato widened to 12 integer digits so
+      *      the "*" branch can no longer overflow and silently
+      *      truncate the high-order digits of a full 6x6-digit
+      *      product.
+      ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  Calcolatrice.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransazioniFile ASSIGN TO WS-FILE-TRANSAZIONI
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TRANSAZIONI.
+           SELECT RisultatiFile ASSIGN TO WS-FILE-RISULTATI
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY ERRLOGS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TransazioniFile.
+       01  TransazioneRecord.
+           05 TR-NUM1          PIC S9(6)V99.
+           05 TR-OPERATORE     PIC X.
+           05 TR-NUM2          PIC S9(6)V99.
+       FD  RisultatiFile.
+       01  RisultatiLine       PIC X(80).
+           COPY ERRLOGD.
        WORKING-STORAGE SECTION.
-       01 Num1              PIC 9(3).
-       01 Num2              PIC 9(3).
-       01 Operatore         PIC X.
-       01 Risultato         PIC 9(6).
+       01 Num1                 PIC S9(6)V99.
+       01 Num2                 PIC S9(6)V99.
+       01 Operatore             PIC X.
+       01 Risultato             PIC S9(12)V99 SIGN IS LEADING SEPARATE.
+       01 WS-QUOZIENTE          PIC S9(8).
+       01 WS-DIVISORE-NULLO     PIC X VALUE "N".
+       01 WS-OPERATORE-VALIDO   PIC X VALUE "Y".
+       01 WS-MODALITA           PIC X VALUE "I".
+       01 WS-FILE-TRANSAZIONI   PIC X(50) VALUE SPACES.
+       01 WS-FS-TRANSAZIONI     PIC XX VALUE "00".
+       01 WS-FILE-RISULTATI     PIC X(50) VALUE "CALC_RISULTATI.TXT".
+       01 WS-EOF-TRANS          PIC X VALUE "N".
+       01 WS-RIGA               PIC X(80) VALUE SPACES.
+           COPY ERRLOGW.
        PROCEDURE DIVISION.
-       DISPLAY "Inserire primo numero: ".
-       ACCEPT Num1.
-       DISPLAY "Inserire secondo numero: ".
-       ACCEPT Num2.
-       DISPLAY "Inserire l'operatore: ".
-       ACCEPT Operatore.
+       MAIN-PROCEDURE.
+           DISPLAY "Modalita' (I=interattiva, B=file di transazioni): "
+           ACCEPT WS-MODALITA.
+           IF WS-MODALITA = "b"
+               MOVE "B" TO WS-MODALITA
+           END-IF.
+           IF WS-MODALITA = "B"
+               PERFORM Elabora-Batch THRU Elabora-Batch-exit
+           ELSE
+               PERFORM Elabora-Interattiva
+                       THRU Elabora-Interattiva-exit
+           END-IF.
+           STOP RUN.
 
-       IF Operatore="+" THEN
-       ADD Num1, Num2 GIVING Risultato.
-       IF Operatore="-" THEN
-       SUBTRACT Num1 FROM Num2 GIVING Risultato.
-       IF Operatore="*" THEN
-       MULTIPLY Num1 BY Num2 GIVING Risultato.
-       IF Operatore="/" THEN
-       DIVIDE Num1 BY Num2 GIVING Risultato.
+       Elabora-Interattiva.
+           DISPLAY "Inserire primo numero: ".
+           ACCEPT Num1.
+           DISPLAY "Inserire secondo numero: ".
+           ACCEPT Num2.
+           DISPLAY "Inserire l'operatore (+ - * / % ^): ".
+           ACCEPT Operatore.
+           PERFORM Calcola THRU Calcola-exit.
+           IF WS-DIVISORE-NULLO = "N" AND WS-OPERATORE-VALIDO = "Y"
+               DISPLAY "Ilrisultato e': ", Risultato
+           END-IF.
+       Elabora-Interattiva-exit.
+           EXIT.
 
-       DISPLAY "Ilrisultato e': ", Risultato.
-       STOP RUN.
+       Calcola.
+      *    Shared arithmetic for both the interactive and batch
+      *    paths: Num1/Operatore/Num2 are set by the caller, the
+      *    answer comes back in Risultato.
+           MOVE "N" TO WS-DIVISORE-NULLO.
+           MOVE "Y" TO WS-OPERATORE-VALIDO.
+           EVALUATE Operatore
+               WHEN "+"
+                   ADD Num1, Num2 GIVING Risultato
+               WHEN "-"
+                   SUBTRACT Num2 FROM Num1 GIVING Risultato
+               WHEN "*"
+                   MULTIPLY Num1 BY Num2 GIVING Risultato
+               WHEN "/"
+                   IF Num2 = 0
+                       MOVE "Y" TO WS-DIVISORE-NULLO
+                       DISPLAY "Errore: divisione per zero non"
+                               " consentita."
+                       MOVE "Calcolatrice" TO WS-ERR-PROGRAMMA
+                       MOVE "Calcola" TO WS-ERR-PARAGRAFO
+                       MOVE "divisione per zero" TO WS-ERR-MESSAGGIO
+                       COPY ERRLOG.
+                   ELSE
+                       DIVIDE Num1 BY Num2 GIVING Risultato
+                   END-IF
+               WHEN "%"
+                   IF Num2 = 0
+                       MOVE "Y" TO WS-DIVISORE-NULLO
+                       DISPLAY "Errore: modulo per zero non"
+                               " consentito."
+                       MOVE "Calcolatrice" TO WS-ERR-PROGRAMMA
+                       MOVE "Calcola" TO WS-ERR-PARAGRAFO
+                       MOVE "modulo per zero" TO WS-ERR-MESSAGGIO
+                       COPY ERRLOG.
+                   ELSE
+                       DIVIDE Num1 BY Num2 GIVING WS-QUOZIENTE
+                           REMAINDER Risultato
+                   END-IF
+               WHEN "^"
+                   COMPUTE Risultato = Num1 ** Num2
+               WHEN OTHER
+                   MOVE "N" TO WS-OPERATORE-VALIDO
+                   DISPLAY "Errore: operatore '" Operatore
+                           "' non riconosciuto."
+                   MOVE "Calcolatrice" TO WS-ERR-PROGRAMMA
+                   MOVE "Calcola" TO WS-ERR-PARAGRAFO
+                   MOVE "operatore non riconosciuto" TO WS-ERR-MESSAGGIO
+                   COPY ERRLOG.
+           END-EVALUATE.
+       Calcola-exit.
+           EXIT.
+
+       Elabora-Batch.
+      *    Tally a whole file of Num1/Operatore/Num2 transactions in
+      *    one run and write every result to a report, instead of
+      *    one interactive ACCEPT triple per calculation.
+           DISPLAY "Nome del file di transazioni: ".
+           ACCEPT WS-FILE-TRANSAZIONI.
+           MOVE "N" TO WS-EOF-TRANS.
+           OPEN INPUT TransazioniFile.
+           IF WS-FS-TRANSAZIONI = "00"
+               OPEN OUTPUT RisultatiFile
+               PERFORM UNTIL WS-EOF-TRANS = "Y"
+                   READ TransazioniFile
+                       AT END MOVE "Y" TO WS-EOF-TRANS
+                       NOT AT END
+                           MOVE TR-NUM1 TO Num1
+                           MOVE TR-OPERATORE TO Operatore
+                           MOVE TR-NUM2 TO Num2
+                           PERFORM Calcola THRU Calcola-exit
+                           PERFORM Scrivi-Riga-Risultato
+                                   THRU Scrivi-Riga-Risultato-exit
+                   END-READ
+               END-PERFORM
+               CLOSE TransazioniFile
+               CLOSE RisultatiFile
+               DISPLAY "Elaborazione completata: risultati in "
+                       WS-FILE-RISULTATI
+           ELSE
+               DISPLAY "File di transazioni non trovato: "
+                       WS-FILE-TRANSAZIONI
+           END-IF.
+       Elabora-Batch-exit.
+           EXIT.
+
+       Scrivi-Riga-Risultato.
+           MOVE SPACES TO WS-RIGA.
+           IF WS-OPERATORE-VALIDO = "N"
+               STRING Num1 DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      Operatore DELIMITED BY SIZE
+                      " " DELIMITED BY SIZE
+                      Num2 DELIMITED BY SIZE
+                      " = operatore non riconosciuto"
+                          DELIMITED BY SIZE
+                      INTO WS-RIGA
+           ELSE
+               IF WS-DIVISORE-NULLO = "Y"
+                   STRING Num1 DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          Operatore DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          Num2 DELIMITED BY SIZE
+                          " = errore: divisore zero" DELIMITED BY SIZE
+                          INTO WS-RIGA
+               ELSE
+                   STRING Num1 DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          Operatore DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          Num2 DELIMITED BY SIZE
+                          " = " DELIMITED BY SIZE
+                          Risultato DELIMITED BY SIZE
+                          INTO WS-RIGA
+               END-IF
+           END-IF.
+           MOVE WS-RIGA TO RisultatiLine.
+           WRITE RisultatiLine.
+           DISPLAY WS-RIGA.
+       Scrivi-Riga-Risultato-exit.
+           EXIT.
+       END PROGRAM Calcolatrice.
