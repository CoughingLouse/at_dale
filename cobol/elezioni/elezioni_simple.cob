@@ -3,6 +3,9 @@
       * Date: 03/12/2017
       * Purpose: Sbeffeggiare
       * Tectonics: cobc
+      * Mod: 08/08/2026 - Fine now applies the shop's shared tie-break
+      *      policy (copybook ELECTIE) instead of defaulting a tied
+      *      count to Candidato2.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Elezioni.
@@ -17,6 +20,7 @@
        01  scelta              PIC 9 VALUE 0.
        01  flag                PIC X VALUE "S".
        01  VotiVincitore       PIC 9 VALUE 0.
+           COPY ELECTIEW.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            PERFORM Inizio THRU Inizio-exit.
@@ -55,13 +59,16 @@
            EXIT.
 
        Fine.
-           DISPLAY "Il vincitore e': " NO ADVANCING.
-           IF CAND1VOTI > CAND2VOTI
-               DISPLAY CAND1NOME
+           MOVE CAND1VOTI TO WS-TIE-VOTI-A.
+           MOVE CAND2VOTI TO WS-TIE-VOTI-B.
+           MOVE CAND1NOME TO WS-TIE-NOME-A.
+           MOVE CAND2NOME TO WS-TIE-NOME-B.
+           COPY ELECTIE.
+           IF CAND1VOTI >= CAND2VOTI
                ADD CAND1VOTI GIVING VotiVincitore
            ELSE
-               DISPLAY CAND2NOME.
-               ADD CAND2VOTI GIVING VotiVincitore.
+               ADD CAND2VOTI GIVING VotiVincitore
+           END-IF.
        Fine-exit.
            EXIT.
 
