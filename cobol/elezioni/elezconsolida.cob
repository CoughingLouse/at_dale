@@ -0,0 +1,287 @@
+      ******************************************************************
+      * Author: RjKO
+      * Date: 08/08/2026
+      * Purpose: Roll up several precincts' Elezioni results files
+      *          (RIS_<seggio>.DAT, written by elezioni.cob) into one
+      *          county-wide total instead of adding winners' vote
+      *          counts up by hand across terminals.
+      * Tectonics: cobc
+      * Mod: 08/08/2026 - RisultatiRecord now carries RR-CONTESTA (one
+      *      of Elezioni's simultaneous contests per ballot); the
+      *      county table and canvass are now broken out per contest
+      *      instead of assuming a single race per precinct.
+      * Mod: 09/08/2026 - RR-CONTESTA is now range-checked before
+      *      being used to subscript the county table; a precinct
+      *      file carrying an out-of-range contest number has that
+      *      result rejected and reported instead of corrupting every
+      *      other precinct's totals.
+      * Mod: 09/08/2026 - the candidate-name canvass line now builds
+      *      with FUNCTION TRIM instead of DELIMITED BY SPACE, which
+      *      was cutting two-word candidate names off at the first
+      *      space.
+      * Mod: 09/08/2026 - now that Elezioni's checkpoint carries
+      *      blank/write-in/rejected ballot counts per contest, the
+      *      provincial rollup consolidates those into county-wide
+      *      totals too, printed alongside each contest's candidate
+      *      breakdown.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ElezConsolida.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ElencoSeggiFile ASSIGN TO WS-FILE-ELENCO
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-ELENCO.
+           SELECT RisultatiFile ASSIGN TO WS-FILE-RISULTATI
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RISULTATI.
+           SELECT CanvassFile ASSIGN TO WS-FILE-CANVASS
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ElencoSeggiFile.
+       01  ElencoSeggiRecord    PIC X(10).
+       FD  RisultatiFile.
+       01  RisultatiRecord.
+           05 RR-CONTESTA       PIC 99.
+           05 RR-TIPO           PIC X(4).
+           05 RR-IDX            PIC 99.
+           05 RR-NOME           PIC X(30).
+           05 RR-VOTI           PIC 9(7).
+       FD  CanvassFile.
+       01  CanvassLine          PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-ELENCO       PIC X(50) VALUE SPACES.
+       01  WS-FILE-RISULTATI    PIC X(50) VALUE SPACES.
+       01  WS-FILE-CANVASS      PIC X(50) VALUE SPACES.
+       01  WS-FS-ELENCO         PIC XX.
+       01  WS-FS-RISULTATI      PIC XX.
+       01  WS-SEGGIO-CORRENTE   PIC X(10) VALUE SPACES.
+       01  WS-EOF-ELENCO        PIC X VALUE "N".
+       01  WS-EOF-RISULTATI     PIC X VALUE "N".
+       01  WS-NUM-SEGGI         PIC 9(4) VALUE 0.
+       01  WS-MAX-CANDIDATI     PIC 9(2) VALUE 10.
+       01  WS-MAX-CONTESTE      PIC 9(2) VALUE 5.
+       01  WS-NUM-CONTESTE      PIC 9(2) VALUE 0.
+       01  WS-CONTESTA-NUM      PIC 9(2) VALUE 0.
+       01  CONTEA-TAB.
+           05 CONTEA-CONTESTA OCCURS 5 TIMES INDEXED BY CN-IDX.
+              10 CN-NOME          PIC X(30) VALUE SPACES.
+              10 CN-NUM-CANDIDATI PIC 9(2)  VALUE 0.
+              10 CONTEA-CAND OCCURS 10 TIMES INDEXED BY CT-IDX.
+                 15 CT-NOME       PIC X(30) VALUE SPACES.
+                 15 CT-VOTI       PIC 9(9)  VALUE 0.
+              10 CN-VOTI-BIANCHE  PIC 9(9)  VALUE 0.
+              10 CN-VOTI-SCRITTA  PIC 9(9)  VALUE 0.
+              10 CN-VOTI-RESPINTI PIC 9(9)  VALUE 0.
+       01  WS-TOTALE-VOTI       PIC 9(9) VALUE 0.
+       01  WS-PERCENTUALE       PIC 9(3)V99 VALUE 0.
+       01  WS-TROVATO           PIC X VALUE "N".
+           COPY RPTHDRW.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM Inizio THRU Inizio-exit.
+           PERFORM Consolida THRU Consolida-exit.
+           PERFORM Stampa-Totale THRU Stampa-Totale-exit.
+           STOP RUN.
+
+       Inizio.
+           DISPLAY ":: Consolidamento provinciale Elezioni ::".
+           DISPLAY "File con l'elenco dei codici seggio: "
+           ACCEPT WS-FILE-ELENCO.
+           DISPLAY "File di output del totale: "
+           ACCEPT WS-FILE-CANVASS.
+       Inizio-exit.
+           EXIT.
+
+       Consolida.
+           MOVE "N" TO WS-EOF-ELENCO.
+           OPEN INPUT ElencoSeggiFile.
+           PERFORM UNTIL WS-EOF-ELENCO = "Y"
+               READ ElencoSeggiFile
+                   AT END MOVE "Y" TO WS-EOF-ELENCO
+                   NOT AT END
+                       MOVE ElencoSeggiRecord TO WS-SEGGIO-CORRENTE
+                       ADD 1 TO WS-NUM-SEGGI
+                       PERFORM Consolida-Un-Seggio
+                               THRU Consolida-Un-Seggio-exit
+               END-READ
+           END-PERFORM.
+           CLOSE ElencoSeggiFile.
+       Consolida-exit.
+           EXIT.
+
+       Consolida-Un-Seggio.
+           STRING "RIS_" DELIMITED BY SIZE
+                  WS-SEGGIO-CORRENTE DELIMITED BY SPACE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO WS-FILE-RISULTATI.
+           MOVE "N" TO WS-EOF-RISULTATI.
+           OPEN INPUT RisultatiFile.
+           IF WS-FS-RISULTATI = "00"
+               PERFORM UNTIL WS-EOF-RISULTATI = "Y"
+                   READ RisultatiFile
+                       AT END MOVE "Y" TO WS-EOF-RISULTATI
+                       NOT AT END
+                           EVALUATE RR-TIPO
+                               WHEN "CAND"
+                                   PERFORM Accumula-Candidato
+                                           THRU Accumula-Candidato-exit
+                               WHEN "BIAN"
+                               WHEN "SCRI"
+                               WHEN "RESP"
+                                   PERFORM Accumula-Altro
+                                           THRU Accumula-Altro-exit
+                               WHEN OTHER
+                                   CONTINUE
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE RisultatiFile
+           ELSE
+               DISPLAY "Attenzione: nessun risultato per il seggio "
+                       WS-SEGGIO-CORRENTE "."
+           END-IF.
+       Consolida-Un-Seggio-exit.
+           EXIT.
+
+       Accumula-Candidato.
+      *    Match precinct results to the county table by contest
+      *    number and candidate name (candidates are keyed by name,
+      *    not by table index, since each precinct fills its own
+      *    CANDIDATO-TAB slots independently).
+      *    RR-CONTESTA comes straight off the precinct results file,
+      *    so it is range-checked before it is ever used to subscript
+      *    CONTEA-CONTESTA -- a bad contest number in one precinct's
+      *    file must not corrupt every other precinct's totals.
+           IF RR-CONTESTA < 1 OR RR-CONTESTA > WS-MAX-CONTESTE
+               DISPLAY "Attenzione: numero contesa " RR-CONTESTA
+                       " fuori intervallo nel file del seggio "
+                       WS-SEGGIO-CORRENTE "; risultato scartato."
+           ELSE
+               IF RR-CONTESTA > WS-NUM-CONTESTE
+                   MOVE RR-CONTESTA TO WS-NUM-CONTESTE
+               END-IF
+               MOVE "N" TO WS-TROVATO
+               PERFORM VARYING CT-IDX FROM 1 BY 1
+                       UNTIL CT-IDX > CN-NUM-CANDIDATI (RR-CONTESTA)
+                   IF CT-NOME (RR-CONTESTA CT-IDX) = RR-NOME
+                       ADD RR-VOTI TO CT-VOTI (RR-CONTESTA CT-IDX)
+                       MOVE "Y" TO WS-TROVATO
+                   END-IF
+               END-PERFORM
+               IF WS-TROVATO = "N"
+                  AND CN-NUM-CANDIDATI (RR-CONTESTA) < WS-MAX-CANDIDATI
+                   ADD 1 TO CN-NUM-CANDIDATI (RR-CONTESTA)
+                   MOVE RR-NOME
+                       TO CT-NOME (RR-CONTESTA
+                           CN-NUM-CANDIDATI (RR-CONTESTA))
+                   MOVE RR-VOTI
+                       TO CT-VOTI (RR-CONTESTA
+                           CN-NUM-CANDIDATI (RR-CONTESTA))
+               END-IF
+           END-IF.
+       Accumula-Candidato-exit.
+           EXIT.
+
+       Accumula-Altro.
+      *    Roll a precinct's blank/write-in/rejected ballot counts
+      *    (RR-TIPO "BIAN"/"SCRI"/"RESP") into the county table, the
+      *    same way Accumula-Candidato rolls up named candidates.
+           IF RR-CONTESTA < 1 OR RR-CONTESTA > WS-MAX-CONTESTE
+               DISPLAY "Attenzione: numero contesa " RR-CONTESTA
+                       " fuori intervallo nel file del seggio "
+                       WS-SEGGIO-CORRENTE "; risultato scartato."
+           ELSE
+               IF RR-CONTESTA > WS-NUM-CONTESTE
+                   MOVE RR-CONTESTA TO WS-NUM-CONTESTE
+               END-IF
+               EVALUATE RR-TIPO
+                   WHEN "BIAN"
+                       ADD RR-VOTI TO CN-VOTI-BIANCHE (RR-CONTESTA)
+                   WHEN "SCRI"
+                       ADD RR-VOTI TO CN-VOTI-SCRITTA (RR-CONTESTA)
+                   WHEN "RESP"
+                       ADD RR-VOTI TO CN-VOTI-RESPINTI (RR-CONTESTA)
+               END-EVALUATE
+           END-IF.
+       Accumula-Altro-exit.
+           EXIT.
+
+       Stampa-Totale.
+           OPEN OUTPUT CanvassFile.
+           MOVE "ElezConsolida" TO WS-HDR-PROGRAMMA.
+           MOVE 1 TO WS-HDR-PAGINA.
+           COPY RPTHDR.
+           MOVE WS-HDR-LINEA TO CanvassLine.
+           WRITE CanvassLine.
+           DISPLAY CanvassLine.
+           MOVE SPACES TO CanvassLine.
+           STRING "TOTALE PROVINCIALE - " DELIMITED BY SIZE
+                  WS-NUM-SEGGI DELIMITED BY SIZE
+                  " seggi" DELIMITED BY SIZE
+                  INTO CanvassLine.
+           WRITE CanvassLine.
+           DISPLAY CanvassLine.
+           PERFORM VARYING CN-IDX FROM 1 BY 1
+                   UNTIL CN-IDX > WS-NUM-CONTESTE
+               PERFORM Stampa-Totale-Contesta
+                       THRU Stampa-Totale-Contesta-exit
+           END-PERFORM.
+           CLOSE CanvassFile.
+       Stampa-Totale-exit.
+           EXIT.
+
+       Stampa-Totale-Contesta.
+           MOVE 0 TO WS-TOTALE-VOTI.
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+                   UNTIL CT-IDX > CN-NUM-CANDIDATI (CN-IDX)
+               ADD CT-VOTI (CN-IDX CT-IDX) TO WS-TOTALE-VOTI
+           END-PERFORM.
+           MOVE CN-IDX TO WS-CONTESTA-NUM.
+           MOVE SPACES TO CanvassLine.
+           STRING "-- Contesa " DELIMITED BY SIZE
+                  WS-CONTESTA-NUM DELIMITED BY SIZE
+                  " --" DELIMITED BY SIZE
+                  INTO CanvassLine.
+           WRITE CanvassLine.
+           DISPLAY CanvassLine.
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+                   UNTIL CT-IDX > CN-NUM-CANDIDATI (CN-IDX)
+               IF WS-TOTALE-VOTI > 0
+                   COMPUTE WS-PERCENTUALE ROUNDED =
+                       CT-VOTI (CN-IDX CT-IDX) * 100 / WS-TOTALE-VOTI
+               ELSE
+                   MOVE 0 TO WS-PERCENTUALE
+               END-IF
+               MOVE SPACES TO CanvassLine
+               STRING FUNCTION TRIM (CT-NOME (CN-IDX CT-IDX))
+                          DELIMITED BY SIZE
+                      "  voti=" DELIMITED BY SIZE
+                      CT-VOTI (CN-IDX CT-IDX) DELIMITED BY SIZE
+                      "  (" DELIMITED BY SIZE
+                      WS-PERCENTUALE DELIMITED BY SIZE
+                      "%)" DELIMITED BY SIZE
+                      INTO CanvassLine
+               WRITE CanvassLine
+               DISPLAY CanvassLine
+           END-PERFORM.
+           MOVE SPACES TO CanvassLine.
+           STRING "Totale voti validi: " DELIMITED BY SIZE
+                  WS-TOTALE-VOTI DELIMITED BY SIZE
+                  INTO CanvassLine.
+           WRITE CanvassLine.
+           DISPLAY CanvassLine.
+           MOVE SPACES TO CanvassLine.
+           STRING "Schede bianche: " DELIMITED BY SIZE
+                  CN-VOTI-BIANCHE (CN-IDX) DELIMITED BY SIZE
+                  "   Scritte: " DELIMITED BY SIZE
+                  CN-VOTI-SCRITTA (CN-IDX) DELIMITED BY SIZE
+                  "   Respinte: " DELIMITED BY SIZE
+                  CN-VOTI-RESPINTI (CN-IDX) DELIMITED BY SIZE
+                  INTO CanvassLine.
+           WRITE CanvassLine.
+           DISPLAY CanvassLine.
+       Stampa-Totale-Contesta-exit.
+           EXIT.
