@@ -3,21 +3,205 @@
       * Date: 03/12/2017
       * Purpose: Sbeffeggiare
       * Tectonics: cobc
+      * Mod: 08/08/2026 - candidate table replaces fixed Candidato1/
+      *      Candidato2 pair so a race can carry any number of names.
+      * Mod: 08/08/2026 - Voti widened to PIC 9(7); the count now
+      *      stops on close-of-poll, not on a counter hitting 9.
+      * Mod: 08/08/2026 - running tallies are checkpointed to a
+      *      per-precinct results file after every vote so a session
+      *      can be recovered instead of restarting from zero.
+      * Mod: 08/08/2026 - Fine now applies the shop's tie-break
+      *      policy: an exact tie for first place is reported as a
+      *      tie requiring a ballottaggio, never silently awarded to
+      *      the lowest-indexed candidate.
+      * Mod: 08/08/2026 - every accepted vote is appended to a
+      *      sequential audit log (sequence, timestamp, candidate) so
+      *      the tally can be replayed and verified independently of
+      *      the running counters.
+      * Mod: 08/08/2026 - added a batch mode that tallies a whole
+      *      precinct transaction file in one run, alongside the
+      *      original one-ballot-at-a-time interactive mode.
+      * Mod: 08/08/2026 - Fine now produces a printable canvass report
+      *      (per-candidate votes and share, plus total ballots cast)
+      *      instead of a single console line.
+      * Mod: 08/08/2026 - a selection outside the candidate list is
+      *      now flagged to the operator and counted as a spoiled
+      *      ballot instead of silently vanishing from the tally.
+      * Mod: 08/08/2026 - a session can now be restarted mid-count:
+      *      Inizio reloads the last checkpointed tallies and resumes
+      *      the audit-log sequence instead of starting from Pulisci's
+      *      zero state.
+      * Mod: 08/08/2026 - scelta 0 records a blank/abstention ballot
+      *      and scelta 99 records a write-in (with a name), each
+      *      tallied separately from the listed candidates.
+      * Mod: 08/08/2026 - Inizio can load the candidate list for a
+      *      race from a predefined definitions file instead of
+      *      re-keying every name at the terminal each run.
+      * Mod: 08/08/2026 - each ballot now carries a voter ID checked
+      *      against a per-precinct voter roll so the same person
+      *      cannot be tallied twice in one election.
+      * Mod: 08/08/2026 - Fine now flags a first-vs-second margin at or
+      *      under an operator-set threshold as requiring a recount,
+      *      instead of certifying every non-tied result outright.
+      * Mod: 08/08/2026 - the candidate table now sits inside a
+      *      contest table, so one ballot/one voter can carry a
+      *      selection for each of several simultaneous contests
+      *      instead of just one race.
+      * Mod: 09/08/2026 - Fine now reconciles each contest's
+      *      tabulated total against an independently entered
+      *      expected ballot count before certifying the result,
+      *      flagging any discrepancy on the canvass report instead
+      *      of certifying on the running tallies alone.
+      * Mod: 09/08/2026 - manual contest/candidate-count entry is now
+      *      bounds-checked against the contest and candidate table
+      *      sizes instead of being trusted outright.
+      * Mod: 09/08/2026 - Elabora-Batch now checkpoints results after
+      *      every ballot, matching the interactive path, so a batch
+      *      crash mid-file no longer leaves processed voters recorded
+      *      without their tallies.
+      * Mod: 09/08/2026 - a contest whose control-total check found a
+      *      discrepancy now has its winner announcement withheld in
+      *      favour of a certification-suspended notice, instead of
+      *      the discrepancy flag going unused.
+      * Mod: 09/08/2026 - report/canvass lines now build candidate
+      *      and contest names with FUNCTION TRIM instead of
+      *      DELIMITED BY SPACE, which was cutting every two-word
+      *      name off at its first space.
+      * Mod: 09/08/2026 - the per-precinct checkpoint now carries
+      *      blank, write-in and rejected ballot counts (and the
+      *      duplicate-voter count) alongside candidate tallies, and
+      *      restart restores all of them instead of only the
+      *      candidate votes.
+      * Mod: 09/08/2026 - blank ballots are now appended to the audit
+      *      log the same way a candidate or write-in vote is, so
+      *      CN-VOTI-BIANCHE can be reconstructed and verified from
+      *      AuditLogFile alone.
+      * Mod: 09/08/2026 - Registra-Elettore/Registra-Voto/Registra-
+      *      Scrittura/Registra-Bianca now create VotantiFile/
+      *      AuditLogFile on the first OPEN EXTEND of a new precinct
+      *      instead of failing silently when the file does not exist
+      *      yet.
+      * Mod: 09/08/2026 - Carica-Candidati now falls back to manual
+      *      entry when a candidate definitions file loads fewer than
+      *      2 names for a contest, instead of running the contest
+      *      with a degenerate candidate list.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Elezioni.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RisultatiFile ASSIGN TO WS-FILE-RISULTATI
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RISULTATI.
+           SELECT AuditLogFile ASSIGN TO WS-FILE-AUDIT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDIT.
+           SELECT TransazioniFile ASSIGN TO WS-FILE-TRANSAZIONI
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CanvassFile ASSIGN TO WS-FILE-CANVASS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CandidatiFile ASSIGN TO WS-FILE-CANDIDATI
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CANDIDATI.
+           SELECT VotantiFile ASSIGN TO WS-FILE-VOTANTI
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-VOTANTI.
+           COPY ERRLOGS.
        DATA DIVISION.
        FILE SECTION.
+       FD  RisultatiFile.
+       01  RisultatiRecord.
+           05 RR-CONTESTA      PIC 99.
+           05 RR-TIPO          PIC X(4).
+           05 RR-IDX           PIC 99.
+           05 RR-NOME          PIC X(30).
+           05 RR-VOTI          PIC 9(7).
+       FD  AuditLogFile.
+       01  AuditRecord.
+           05 AU-SEQ           PIC 9(6).
+           05 AU-DATA          PIC 9(8).
+           05 AU-ORA           PIC 9(6).
+           05 AU-CONTESTA      PIC 99.
+           05 AU-IDX           PIC 99.
+           05 AU-NOME          PIC X(30).
+       FD  TransazioniFile.
+       01  TransazioneRecord.
+           05 TR-ID-ELETTORE   PIC X(20).
+           05 TR-CONTESTA-SEL OCCURS 5 TIMES.
+              10 TR-SCELTA       PIC 99.
+              10 TR-NOME-SCRITTA PIC X(30).
+       FD  CanvassFile.
+       01  CanvassLine         PIC X(80).
+       FD  CandidatiFile.
+       01  CandidatoRecord     PIC X(30).
+       FD  VotantiFile.
+       01  VotanteRecord       PIC X(20).
+           COPY ERRLOGD.
        WORKING-STORAGE SECTION.
-       01  Candidato1.
-           05 Nome             PIC X(30) VALUE SPACES.
-           05 Voti             PIC 9 VALUE 0.
-       01  Candidato2.
-           05 Nome             PIC X(30) VALUE SPACES.
-           05 Voti             PIC 9 VALUE 0.
-       01  scelta              PIC 9 VALUE 0.
+       01  WS-SEGGIO           PIC X(10) VALUE SPACES.
+       01  WS-FILE-RISULTATI   PIC X(50) VALUE SPACES.
+       01  WS-FILE-AUDIT       PIC X(50) VALUE SPACES.
+       01  WS-FILE-TRANSAZIONI PIC X(50) VALUE SPACES.
+       01  WS-FILE-CANVASS     PIC X(50) VALUE SPACES.
+       01  WS-FILE-CANDIDATI   PIC X(50) VALUE SPACES.
+       01  WS-FS-CANDIDATI     PIC XX VALUE "00".
+       01  WS-CARICA-CANDIDATI PIC X VALUE "N".
+       01  WS-FILE-VOTANTI     PIC X(50) VALUE SPACES.
+       01  WS-FS-VOTANTI       PIC XX VALUE "00".
+       01  WS-ID-ELETTORE      PIC X(20) VALUE SPACES.
+       01  WS-ID-TROVATO       PIC X VALUE "N".
+       01  WS-VOTI-DUPLICATI   PIC 9(7) VALUE 0.
+       01  WS-MAX-VOTANTI      PIC 9(4) VALUE 2000.
+       01  WS-NUM-VOTANTI      PIC 9(4) VALUE 0.
+       01  VOTANTI-TAB.
+           05 VOTANTE OCCURS 2000 TIMES INDEXED BY VT-IDX.
+              10 VT-ID          PIC X(20) VALUE SPACES.
+       01  WS-MODALITA         PIC X VALUE "I".
+       01  WS-EOF-TRANS        PIC X VALUE "N".
+       01  WS-FS-RISULTATI     PIC XX VALUE "00".
+       01  WS-FS-AUDIT         PIC XX VALUE "00".
+       01  WS-EOF-RIS          PIC X VALUE "N".
+       01  WS-NOME-SCRITTA     PIC X(30) VALUE SPACES.
+       78  WS-SCELTA-BIANCA    VALUE 0.
+       78  WS-SCELTA-SCRITTA   VALUE 99.
+       01  WS-PERCENTUALE      PIC 9(3)V99 VALUE 0.
+       01  WS-RIGA             PIC X(80) VALUE SPACES.
+       01  WS-SEQ-VOTO         PIC 9(6) VALUE 0.
+           COPY RPTHDRW.
+           COPY ERRLOGW.
+       01  WS-DATA-ORA-CORRENTE.
+           05 WS-CDC-DATA      PIC 9(8).
+           05 WS-CDC-ORA       PIC 9(6).
+           05 FILLER           PIC X(7).
+       01  WS-MAX-CANDIDATI    PIC 9(2) VALUE 10.
+       01  WS-MAX-CONTESTE     PIC 9(2) VALUE 5.
+       01  WS-NUM-CONTESTE     PIC 9(2) VALUE 0.
+       01  CONTESTA-TAB.
+           05 CONTESTA OCCURS 5 TIMES INDEXED BY CN-IDX.
+              10 CN-NOME             PIC X(30) VALUE SPACES.
+              10 CN-NUM-CANDIDATI    PIC 9(2)  VALUE 0.
+              10 CN-CANDIDATO OCCURS 10 TIMES INDEXED BY CD-IDX.
+                 15 CN-CD-NOME       PIC X(30) VALUE SPACES.
+                 15 CN-CD-VOTI       PIC 9(7)  VALUE 0.
+              10 CN-VOTI-VINCITORE   PIC 9(7) VALUE 0.
+              10 CN-IDX-VINCITORE    PIC 9(2) VALUE 0.
+              10 CN-PARI-MERITO      PIC 9(2) VALUE 0.
+              10 CN-TOTALE-VOTI      PIC 9(7) VALUE 0.
+              10 CN-VOTI-RESPINTI    PIC 9(7) VALUE 0.
+              10 CN-VOTI-BIANCHE     PIC 9(7) VALUE 0.
+              10 CN-VOTI-SCRITTA     PIC 9(7) VALUE 0.
+              10 CN-VOTI-SECONDO     PIC 9(7) VALUE 0.
+              10 CN-MARGINE-PERC     PIC 9(3)V99 VALUE 0.
+              10 CN-SCHEDE-ATTESE    PIC 9(7) VALUE 0.
+              10 CN-DISCREPANZA      PIC X    VALUE "N".
+       01  WS-TOTALE-CONTROLLO       PIC 9(7) VALUE 0.
+       01  WS-DISCREPANZA-CONTROLLO  PIC X VALUE "N".
+       01  scelta              PIC 99 VALUE 0.
        01  flag                PIC X VALUE "S".
-       01  VotiVincitore       PIC 9 VALUE 0.
+       01  VotiVincitore       PIC 9(7) VALUE 0.
+       01  IdxVincitore        PIC 9(2) VALUE 0.
+       01  WS-SOGLIA-RICONTEGGIO PIC 9(3)V99 VALUE 0.5.
        01  TEMP                PIC 9 VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -27,54 +211,797 @@
            PERFORM Fine THRU Fine-exit.
 
        Pulisci.
-           MOVE ZEROES TO Voti OF Candidato1.
-           MOVE ZEROES TO Voti OF Candidato2.
-           MOVE ZEROES TO VotiVincitore.
-           MOVE SPACES TO Nome OF Candidato1.
-           MOVE SPACES TO Nome OF Candidato2.
+           MOVE 0 TO WS-NUM-CONTESTE.
+           MOVE ZEROES TO WS-VOTI-DUPLICATI.
+           MOVE 0 TO WS-NUM-VOTANTI.
            MOVE SPACES TO flag.
+           MOVE "N" TO WS-DISCREPANZA-CONTROLLO.
+           PERFORM VARYING CN-IDX FROM 1 BY 1
+                   UNTIL CN-IDX > WS-MAX-CONTESTE
+               MOVE SPACES TO CN-NOME (CN-IDX)
+               MOVE 0 TO CN-NUM-CANDIDATI (CN-IDX)
+               MOVE ZEROES TO CN-VOTI-VINCITORE (CN-IDX)
+               MOVE ZEROES TO CN-IDX-VINCITORE (CN-IDX)
+               MOVE ZEROES TO CN-PARI-MERITO (CN-IDX)
+               MOVE ZEROES TO CN-TOTALE-VOTI (CN-IDX)
+               MOVE ZEROES TO CN-VOTI-RESPINTI (CN-IDX)
+               MOVE ZEROES TO CN-VOTI-BIANCHE (CN-IDX)
+               MOVE ZEROES TO CN-VOTI-SCRITTA (CN-IDX)
+               MOVE ZEROES TO CN-VOTI-SECONDO (CN-IDX)
+               MOVE ZEROES TO CN-MARGINE-PERC (CN-IDX)
+               MOVE ZEROES TO CN-SCHEDE-ATTESE (CN-IDX)
+               MOVE "N" TO CN-DISCREPANZA (CN-IDX)
+               PERFORM VARYING CD-IDX FROM 1 BY 1
+                       UNTIL CD-IDX > WS-MAX-CANDIDATI
+                   MOVE SPACES TO CN-CD-NOME (CN-IDX CD-IDX)
+                   MOVE ZEROES TO CN-CD-VOTI (CN-IDX CD-IDX)
+               END-PERFORM
+           END-PERFORM.
        Pulisci-exit.
            EXIT.
 
        Inizio.
            DISPLAY ":: Elezioni politiche DuemilaMAI ::".
-           DISPLAY "Inserire nome Candidato1: ".
-           ACCEPT Nome OF Candidato1.
-           DISPLAY "Inserire nome Candidato2: ".
-           ACCEPT Nome OF Candidato2.
+           DISPLAY "Codice del seggio: ".
+           ACCEPT WS-SEGGIO.
+           STRING "RIS_" DELIMITED BY SIZE
+                  WS-SEGGIO DELIMITED BY SPACE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO WS-FILE-RISULTATI.
+           STRING "AUD_" DELIMITED BY SIZE
+                  WS-SEGGIO DELIMITED BY SPACE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO WS-FILE-AUDIT.
+           STRING "CANVASS_" DELIMITED BY SIZE
+                  WS-SEGGIO DELIMITED BY SPACE
+                  ".TXT" DELIMITED BY SIZE
+                  INTO WS-FILE-CANVASS.
+           STRING "VOT_" DELIMITED BY SIZE
+                  WS-SEGGIO DELIMITED BY SPACE
+                  ".DAT" DELIMITED BY SIZE
+                  INTO WS-FILE-VOTANTI.
+           DISPLAY "Quante contese sono in scheda (1-"
+                   WS-MAX-CONTESTE "): "
+           ACCEPT WS-NUM-CONTESTE.
+           PERFORM UNTIL WS-NUM-CONTESTE >= 1
+                   AND WS-NUM-CONTESTE <= WS-MAX-CONTESTE
+               DISPLAY "Valore non valido: inserire un numero di"
+                       " contese tra 1 e " WS-MAX-CONTESTE "."
+               ACCEPT WS-NUM-CONTESTE
+           END-PERFORM.
+           PERFORM VARYING CN-IDX FROM 1 BY 1
+                   UNTIL CN-IDX > WS-NUM-CONTESTE
+               DISPLAY "Nome della contesa " CN-IDX ": "
+               ACCEPT CN-NOME (CN-IDX)
+               DISPLAY "Caricare i candidati di questa contesa da un"
+                       " file di definizione (S/N): "
+               ACCEPT WS-CARICA-CANDIDATI
+               IF WS-CARICA-CANDIDATI = "s"
+                   MOVE "S" TO WS-CARICA-CANDIDATI
+               END-IF
+               IF WS-CARICA-CANDIDATI = "S"
+                   DISPLAY "Nome del file candidati per "
+                           CN-NOME (CN-IDX) ": "
+                   ACCEPT WS-FILE-CANDIDATI
+                   PERFORM Carica-Candidati THRU Carica-Candidati-exit
+               ELSE
+                   DISPLAY "Quanti candidati per " CN-NOME (CN-IDX)
+                           " (2-" WS-MAX-CANDIDATI "): "
+                   ACCEPT CN-NUM-CANDIDATI (CN-IDX)
+                   PERFORM UNTIL CN-NUM-CANDIDATI (CN-IDX) >= 2
+                           AND CN-NUM-CANDIDATI (CN-IDX)
+                               <= WS-MAX-CANDIDATI
+                       DISPLAY "Valore non valido: inserire un numero"
+                               " di candidati tra 2 e "
+                               WS-MAX-CANDIDATI "."
+                       ACCEPT CN-NUM-CANDIDATI (CN-IDX)
+                   END-PERFORM
+                   PERFORM VARYING CD-IDX FROM 1 BY 1
+                           UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+                       DISPLAY "  Candidato" CD-IDX ": "
+                       ACCEPT CN-CD-NOME (CN-IDX CD-IDX)
+                   END-PERFORM
+               END-IF
+           END-PERFORM.
+           DISPLAY "Modalita' (I=interattiva, B=file di seggio): "
+           ACCEPT WS-MODALITA.
+           IF WS-MODALITA = "b"
+               MOVE "B" TO WS-MODALITA
+           END-IF.
+           IF WS-MODALITA = "B"
+               DISPLAY "Nome del file transazioni di seggio: "
+               ACCEPT WS-FILE-TRANSAZIONI
+           END-IF.
+           DISPLAY "Soglia di margine per il riconteggio automatico"
+                   " (% sulle schede valide, es. 0.50): "
+           ACCEPT WS-SOGLIA-RICONTEGGIO.
+           PERFORM Ripristina-Sessione THRU Ripristina-Sessione-exit.
        Inizio-exit.
            EXIT.
 
+       Carica-Candidati.
+      *    Load the candidate list for the current contest (CN-IDX,
+      *    set by the caller) from a predefined definitions file (one
+      *    name per line) instead of re-keying every name at the
+      *    terminal each run.
+           MOVE 0 TO CN-NUM-CANDIDATI (CN-IDX).
+           MOVE "N" TO WS-EOF-RIS.
+           OPEN INPUT CandidatiFile.
+           IF WS-FS-CANDIDATI = "00"
+               PERFORM UNTIL WS-EOF-RIS = "Y"
+                   READ CandidatiFile
+                       AT END MOVE "Y" TO WS-EOF-RIS
+                       NOT AT END
+                           IF CN-NUM-CANDIDATI (CN-IDX)
+                              < WS-MAX-CANDIDATI
+                               ADD 1 TO CN-NUM-CANDIDATI (CN-IDX)
+                               MOVE CandidatoRecord
+                                   TO CN-CD-NOME (CN-IDX
+                                       CN-NUM-CANDIDATI (CN-IDX))
+                           ELSE
+                               DISPLAY "File candidati troppo lungo:"
+                                   " nomi in eccesso ignorati."
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CandidatiFile
+               DISPLAY CN-NUM-CANDIDATI (CN-IDX) " candidati caricati"
+                       " dal file " WS-FILE-CANDIDATI "."
+               IF CN-NUM-CANDIDATI (CN-IDX) < 2
+                   DISPLAY "File candidati con meno di 2 nomi: si"
+                           " passa all'inserimento manuale."
+                   DISPLAY "Quanti candidati per questa contesa (2-"
+                       WS-MAX-CANDIDATI "): "
+                   ACCEPT CN-NUM-CANDIDATI (CN-IDX)
+                   PERFORM UNTIL CN-NUM-CANDIDATI (CN-IDX) >= 2
+                       AND CN-NUM-CANDIDATI (CN-IDX) <= WS-MAX-CANDIDATI
+                       DISPLAY "Valore non valido: inserire un numero"
+                               " di candidati tra 2 e "
+                               WS-MAX-CANDIDATI "."
+                       ACCEPT CN-NUM-CANDIDATI (CN-IDX)
+                   END-PERFORM
+                   PERFORM VARYING CD-IDX FROM 1 BY 1
+                           UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+                       DISPLAY "  Candidato" CD-IDX ": "
+                       ACCEPT CN-CD-NOME (CN-IDX CD-IDX)
+                   END-PERFORM
+               END-IF
+           ELSE
+               DISPLAY "File candidati non trovato: si passa"
+                       " all'inserimento manuale."
+               DISPLAY "Quanti candidati per questa contesa (2-"
+                       WS-MAX-CANDIDATI "): "
+               ACCEPT CN-NUM-CANDIDATI (CN-IDX)
+               PERFORM UNTIL CN-NUM-CANDIDATI (CN-IDX) >= 2
+                       AND CN-NUM-CANDIDATI (CN-IDX) <= WS-MAX-CANDIDATI
+                   DISPLAY "Valore non valido: inserire un numero di"
+                           " candidati tra 2 e " WS-MAX-CANDIDATI "."
+                   ACCEPT CN-NUM-CANDIDATI (CN-IDX)
+               END-PERFORM
+               PERFORM VARYING CD-IDX FROM 1 BY 1
+                       UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+                   DISPLAY "  Candidato" CD-IDX ": "
+                   ACCEPT CN-CD-NOME (CN-IDX CD-IDX)
+               END-PERFORM
+           END-IF.
+       Carica-Candidati-exit.
+           EXIT.
+
+       Ripristina-Sessione.
+      *    Restart support: reload the last checkpointed tallies for
+      *    this precinct (if any) and resume the audit-log sequence,
+      *    instead of always starting from Pulisci's zero state.
+           MOVE "N" TO WS-EOF-RIS.
+           OPEN INPUT RisultatiFile.
+           IF WS-FS-RISULTATI = "00"
+               PERFORM UNTIL WS-EOF-RIS = "Y"
+                   READ RisultatiFile
+                       AT END MOVE "Y" TO WS-EOF-RIS
+                       NOT AT END
+                           EVALUATE TRUE
+                               WHEN RR-TIPO = "CAND"
+                                  AND RR-CONTESTA >= 1
+                                  AND RR-CONTESTA <= WS-NUM-CONTESTE
+                                  AND RR-IDX
+                                      <= CN-NUM-CANDIDATI (RR-CONTESTA)
+                                   MOVE RR-VOTI
+                                       TO CN-CD-VOTI
+                                           (RR-CONTESTA RR-IDX)
+                               WHEN RR-TIPO = "BIAN"
+                                  AND RR-CONTESTA >= 1
+                                  AND RR-CONTESTA <= WS-NUM-CONTESTE
+                                   MOVE RR-VOTI
+                                       TO CN-VOTI-BIANCHE (RR-CONTESTA)
+                               WHEN RR-TIPO = "SCRI"
+                                  AND RR-CONTESTA >= 1
+                                  AND RR-CONTESTA <= WS-NUM-CONTESTE
+                                   MOVE RR-VOTI
+                                       TO CN-VOTI-SCRITTA (RR-CONTESTA)
+                               WHEN RR-TIPO = "RESP"
+                                  AND RR-CONTESTA >= 1
+                                  AND RR-CONTESTA <= WS-NUM-CONTESTE
+                                   MOVE RR-VOTI
+                                       TO CN-VOTI-RESPINTI (RR-CONTESTA)
+                               WHEN RR-TIPO = "DUPL"
+                                   MOVE RR-VOTI TO WS-VOTI-DUPLICATI
+                           END-EVALUATE
+                   END-READ
+               END-PERFORM
+               CLOSE RisultatiFile
+               DISPLAY "Sessione precedente ripristinata per il"
+                       " seggio " WS-SEGGIO "."
+           ELSE
+               DISPLAY "Nessuna sessione precedente: si parte da"
+                       " zero per il seggio " WS-SEGGIO "."
+           END-IF.
+           MOVE 0 TO WS-SEQ-VOTO.
+           MOVE "N" TO WS-EOF-RIS.
+           OPEN INPUT AuditLogFile.
+           IF WS-FS-AUDIT = "00"
+               PERFORM UNTIL WS-EOF-RIS = "Y"
+                   READ AuditLogFile
+                       AT END MOVE "Y" TO WS-EOF-RIS
+                       NOT AT END
+                           IF AU-SEQ > WS-SEQ-VOTO
+                               MOVE AU-SEQ TO WS-SEQ-VOTO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AuditLogFile
+           END-IF.
+           MOVE 0 TO WS-NUM-VOTANTI.
+           MOVE "N" TO WS-EOF-RIS.
+           OPEN INPUT VotantiFile.
+           IF WS-FS-VOTANTI = "00"
+               PERFORM UNTIL WS-EOF-RIS = "Y"
+                   READ VotantiFile
+                       AT END MOVE "Y" TO WS-EOF-RIS
+                       NOT AT END
+                           IF WS-NUM-VOTANTI < WS-MAX-VOTANTI
+                               ADD 1 TO WS-NUM-VOTANTI
+                               MOVE VotanteRecord
+                                   TO VT-ID (WS-NUM-VOTANTI)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE VotantiFile
+           END-IF.
+       Ripristina-Sessione-exit.
+           EXIT.
+
+       Verifica-Elettore.
+      *    One vote per voter: look the ID up in the in-memory roster
+      *    loaded from VotantiFile before a ballot is ever tallied.
+      *    Checked once per ballot, not per contest - a voter's whole
+      *    multi-contest ballot is admitted or rejected as a unit.
+           MOVE "N" TO WS-ID-TROVATO.
+           PERFORM VARYING VT-IDX FROM 1 BY 1
+                   UNTIL VT-IDX > WS-NUM-VOTANTI
+               IF VT-ID (VT-IDX) = WS-ID-ELETTORE
+                   MOVE "Y" TO WS-ID-TROVATO
+               END-IF
+           END-PERFORM.
+       Verifica-Elettore-exit.
+           EXIT.
+
+       Registra-Elettore.
+      *    Mark a voter ID as having cast a ballot: append it to the
+      *    roster file and the in-memory table so later checks (this
+      *    run and any restarted session) see it immediately.
+           OPEN EXTEND VotantiFile.
+           IF WS-FS-VOTANTI = "35"
+               OPEN OUTPUT VotantiFile
+               CLOSE VotantiFile
+               OPEN EXTEND VotantiFile
+           END-IF.
+           MOVE WS-ID-ELETTORE TO VotanteRecord.
+           WRITE VotanteRecord.
+           CLOSE VotantiFile.
+           IF WS-NUM-VOTANTI < WS-MAX-VOTANTI
+               ADD 1 TO WS-NUM-VOTANTI
+               MOVE WS-ID-ELETTORE TO VT-ID (WS-NUM-VOTANTI)
+           END-IF.
+       Registra-Elettore-exit.
+           EXIT.
+
+       Salva-Risultati.
+      *    Checkpoint: rewrite the whole per-precinct results file
+      *    with the current tallies for every contest, so an
+      *    interruption never loses more than the ballot being keyed
+      *    when it happens.
+           OPEN OUTPUT RisultatiFile.
+           PERFORM VARYING CN-IDX FROM 1 BY 1
+                   UNTIL CN-IDX > WS-NUM-CONTESTE
+               PERFORM VARYING CD-IDX FROM 1 BY 1
+                       UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+                   MOVE CN-IDX TO RR-CONTESTA
+                   MOVE "CAND" TO RR-TIPO
+                   MOVE CD-IDX TO RR-IDX
+                   MOVE CN-CD-NOME (CN-IDX CD-IDX) TO RR-NOME
+                   MOVE CN-CD-VOTI (CN-IDX CD-IDX) TO RR-VOTI
+                   WRITE RisultatiRecord
+               END-PERFORM
+               MOVE CN-IDX TO RR-CONTESTA
+               MOVE "BIAN" TO RR-TIPO
+               MOVE 0 TO RR-IDX
+               MOVE SPACES TO RR-NOME
+               MOVE CN-VOTI-BIANCHE (CN-IDX) TO RR-VOTI
+               WRITE RisultatiRecord
+               MOVE "SCRI" TO RR-TIPO
+               MOVE CN-VOTI-SCRITTA (CN-IDX) TO RR-VOTI
+               WRITE RisultatiRecord
+               MOVE "RESP" TO RR-TIPO
+               MOVE CN-VOTI-RESPINTI (CN-IDX) TO RR-VOTI
+               WRITE RisultatiRecord
+           END-PERFORM.
+           MOVE 0 TO RR-CONTESTA.
+           MOVE "DUPL" TO RR-TIPO.
+           MOVE 0 TO RR-IDX.
+           MOVE SPACES TO RR-NOME.
+           MOVE WS-VOTI-DUPLICATI TO RR-VOTI.
+           WRITE RisultatiRecord.
+           CLOSE RisultatiFile.
+       Salva-Risultati-exit.
+           EXIT.
+
+       Registra-Voto.
+      *    Append one audit-log line per accepted vote: sequence
+      *    number, timestamp, contest and candidate credited (CN-IDX
+      *    and scelta, both set by the caller), independent of the
+      *    running tallies in CONTESTA-TAB.
+           ADD 1 TO WS-SEQ-VOTO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-ORA-CORRENTE.
+           OPEN EXTEND AuditLogFile.
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT AuditLogFile
+               CLOSE AuditLogFile
+               OPEN EXTEND AuditLogFile
+           END-IF.
+           MOVE WS-SEQ-VOTO TO AU-SEQ.
+           MOVE WS-CDC-DATA TO AU-DATA.
+           MOVE WS-CDC-ORA TO AU-ORA.
+           MOVE CN-IDX TO AU-CONTESTA.
+           MOVE scelta TO AU-IDX.
+           MOVE CN-CD-NOME (CN-IDX scelta) TO AU-NOME.
+           WRITE AuditRecord.
+           CLOSE AuditLogFile.
+       Registra-Voto-exit.
+           EXIT.
+
+       Registra-Scrittura.
+      *    Write-in ballots audit the same way as listed candidates,
+      *    but AU-IDX carries the write-in marker and AU-NOME carries
+      *    the hand-written name instead of a table entry.
+           ADD 1 TO WS-SEQ-VOTO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-ORA-CORRENTE.
+           OPEN EXTEND AuditLogFile.
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT AuditLogFile
+               CLOSE AuditLogFile
+               OPEN EXTEND AuditLogFile
+           END-IF.
+           MOVE WS-SEQ-VOTO TO AU-SEQ.
+           MOVE WS-CDC-DATA TO AU-DATA.
+           MOVE WS-CDC-ORA TO AU-ORA.
+           MOVE CN-IDX TO AU-CONTESTA.
+           MOVE WS-SCELTA-SCRITTA TO AU-IDX.
+           MOVE WS-NOME-SCRITTA TO AU-NOME.
+           WRITE AuditRecord.
+           CLOSE AuditLogFile.
+       Registra-Scrittura-exit.
+           EXIT.
+
+       Registra-Bianca.
+      *    A blank ballot is still an accepted vote (the voter is
+      *    registered the same as any other choice), so it gets the
+      *    same audit-log entry as a candidate or write-in vote,
+      *    letting an auditor reconstruct CN-VOTI-BIANCHE from
+      *    AuditLogFile alone instead of trusting the running count.
+           ADD 1 TO WS-SEQ-VOTO.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATA-ORA-CORRENTE.
+           OPEN EXTEND AuditLogFile.
+           IF WS-FS-AUDIT = "35"
+               OPEN OUTPUT AuditLogFile
+               CLOSE AuditLogFile
+               OPEN EXTEND AuditLogFile
+           END-IF.
+           MOVE WS-SEQ-VOTO TO AU-SEQ.
+           MOVE WS-CDC-DATA TO AU-DATA.
+           MOVE WS-CDC-ORA TO AU-ORA.
+           MOVE CN-IDX TO AU-CONTESTA.
+           MOVE WS-SCELTA-BIANCA TO AU-IDX.
+           MOVE "SCHEDA BIANCA" TO AU-NOME.
+           WRITE AuditRecord.
+           CLOSE AuditLogFile.
+       Registra-Bianca-exit.
+           EXIT.
+
        Elabora.
+           IF WS-MODALITA = "B"
+               PERFORM Elabora-Batch THRU Elabora-Batch-exit
+           ELSE
+               PERFORM Elabora-Interattiva
+                       THRU Elabora-Interattiva-exit
+           END-IF.
+       Elabora-exit.
+           EXIT.
+
+       Elabora-Interattiva.
            PERFORM UNTIL flag = "N" OR flag = "n"
-              OR Voti OF Candidato1 = 9
-              OR Voti OF Candidato2 = 9
-             DISPLAY "Digita2 (1) per votare " Nome OF Candidato1
-                     " o (2) per votare " Nome OF Candidato2 ": "
-             ACCEPT scelta
-             DISPLAY "scelta=" scelta
-
-             IF scelta = 1
-               ADD 1 TO Voti OF Candidato1
+             DISPLAY "Codice identificativo dell'elettore: "
+             ACCEPT WS-ID-ELETTORE
+             PERFORM Verifica-Elettore THRU Verifica-Elettore-exit
+
+             IF WS-ID-TROVATO = "Y"
+                 ADD 1 TO WS-VOTI-DUPLICATI
+                 DISPLAY "Elettore " WS-ID-ELETTORE " ha gia' votato:"
+                         " scheda non ammessa."
              ELSE
-             IF scelta = 2
-               ADD 1 TO Voti OF Candidato2
-             DISPLAY "Per aggiungere un altro voto digita 'S'"
-                     " altrimenti 'N': "
+               PERFORM VARYING CN-IDX FROM 1 BY 1
+                       UNTIL CN-IDX > WS-NUM-CONTESTE
+                 DISPLAY "-- Contesa: " CN-NOME (CN-IDX) " --"
+                 PERFORM VARYING CD-IDX FROM 1 BY 1
+                         UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+                     DISPLAY "  (" CD-IDX ") "
+                             CN-CD-NOME (CN-IDX CD-IDX)
+                 END-PERFORM
+                 DISPLAY "  (0) scheda bianca   (99) voto per"
+                         " candidato non in lista"
+                 DISPLAY "Digita il numero del candidato da votare: "
+                 ACCEPT scelta
+                 DISPLAY "scelta=" scelta
+
+                 IF scelta = WS-SCELTA-BIANCA
+                     ADD 1 TO CN-VOTI-BIANCHE (CN-IDX)
+                     PERFORM Registra-Bianca THRU Registra-Bianca-exit
+                 ELSE
+                   IF scelta = WS-SCELTA-SCRITTA
+                     DISPLAY "Nome del candidato scritto a mano: "
+                     ACCEPT WS-NOME-SCRITTA
+                     ADD 1 TO CN-VOTI-SCRITTA (CN-IDX)
+                     PERFORM Registra-Scrittura
+                             THRU Registra-Scrittura-exit
+                   ELSE
+                     IF scelta >= 1
+                        AND scelta <= CN-NUM-CANDIDATI (CN-IDX)
+                         ADD 1 TO CN-CD-VOTI (CN-IDX scelta)
+                         PERFORM Registra-Voto THRU Registra-Voto-exit
+                     ELSE
+                         ADD 1 TO CN-VOTI-RESPINTI (CN-IDX)
+                         DISPLAY "Scelta " scelta " non valida: scheda"
+                                 " respinta e conteggiata come nulla."
+                         MOVE "Elezioni" TO WS-ERR-PROGRAMMA
+                         MOVE "Elabora-Interattiva" TO WS-ERR-PARAGRAFO
+                         MOVE "scelta non valida, scheda respinta"
+                             TO WS-ERR-MESSAGGIO
+                         COPY ERRLOG.
+                     END-IF
+                   END-IF
+                 END-IF
+               END-PERFORM
+               PERFORM Registra-Elettore THRU Registra-Elettore-exit
+               PERFORM Salva-Risultati THRU Salva-Risultati-exit
+             END-IF
+             DISPLAY "Digita 'S' per il prossimo voto, 'N' per"
+                     " chiudere il seggio: "
              ACCEPT flag
            END-PERFORM.
-       Elabora-exit.
+           DISPLAY "Seggio chiuso.".
+       Elabora-Interattiva-exit.
+           EXIT.
+
+       Elabora-Batch.
+      *    Tally a whole precinct's worth of ballots from one
+      *    transaction file in a single pass, instead of one ACCEPT
+      *    per ballot. Each record is one voter's ballot, carrying one
+      *    selection per contest in TR-CONTESTA-SEL.
+           MOVE "N" TO WS-EOF-TRANS.
+           OPEN INPUT TransazioniFile.
+           PERFORM UNTIL WS-EOF-TRANS = "Y"
+               READ TransazioniFile
+                   AT END MOVE "Y" TO WS-EOF-TRANS
+                   NOT AT END
+                       MOVE TR-ID-ELETTORE TO WS-ID-ELETTORE
+                       PERFORM Verifica-Elettore
+                               THRU Verifica-Elettore-exit
+                       IF WS-ID-TROVATO = "Y"
+                           ADD 1 TO WS-VOTI-DUPLICATI
+                           DISPLAY "Elettore " WS-ID-ELETTORE " ha"
+                               " gia' votato: scheda del file di"
+                               " seggio non ammessa."
+                       ELSE
+                         PERFORM VARYING CN-IDX FROM 1 BY 1
+                                 UNTIL CN-IDX > WS-NUM-CONTESTE
+                             MOVE TR-SCELTA (CN-IDX) TO scelta
+                             IF scelta = WS-SCELTA-BIANCA
+                                 ADD 1 TO CN-VOTI-BIANCHE (CN-IDX)
+                                 PERFORM Registra-Bianca
+                                         THRU Registra-Bianca-exit
+                             ELSE
+                               IF scelta = WS-SCELTA-SCRITTA
+                                 MOVE TR-NOME-SCRITTA (CN-IDX)
+                                     TO WS-NOME-SCRITTA
+                                 ADD 1 TO CN-VOTI-SCRITTA (CN-IDX)
+                                 PERFORM Registra-Scrittura
+                                         THRU Registra-Scrittura-exit
+                               ELSE
+                                 IF scelta >= 1
+                                    AND scelta
+                                        <= CN-NUM-CANDIDATI (CN-IDX)
+                                     ADD 1 TO CN-CD-VOTI (CN-IDX scelta)
+                                     PERFORM Registra-Voto
+                                             THRU Registra-Voto-exit
+                                 ELSE
+                                     ADD 1 TO CN-VOTI-RESPINTI (CN-IDX)
+                                     DISPLAY "Scelta " scelta " non"
+                                         " valida nel file di seggio:"
+                                         " scheda respinta."
+                                 END-IF
+                               END-IF
+                             END-IF
+                         END-PERFORM
+                         PERFORM Registra-Elettore
+                                 THRU Registra-Elettore-exit
+                         PERFORM Salva-Risultati
+                                 THRU Salva-Risultati-exit
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TransazioniFile.
+           DISPLAY "Batch di seggio elaborato.".
+       Elabora-Batch-exit.
            EXIT.
 
        Fine.
-           DISPLAY "Il vincitore e': " NO ADVANCING.
-           IF Voti OF Candidato1 > Voti OF Candidato2
-               DISPLAY Nome OF Candidato1
-               MOVE Voti OF Candidato1 to VotiVincitore
-           ELSE
-               DISPLAY Nome OF Candidato2
-               MOVE Voti OF Candidato2 to VotiVincitore.
+           PERFORM VARYING CN-IDX FROM 1 BY 1
+                   UNTIL CN-IDX > WS-NUM-CONTESTE
+               PERFORM Trova-Vincitore-Contesta
+                       THRU Trova-Vincitore-Contesta-exit
+           END-PERFORM.
+           PERFORM Stampa-Rapporto THRU Stampa-Rapporto-exit.
+           PERFORM VARYING CN-IDX FROM 1 BY 1
+                   UNTIL CN-IDX > WS-NUM-CONTESTE
+               PERFORM Verifica-Totale-Controllo
+                       THRU Verifica-Totale-Controllo-exit
+           END-PERFORM.
+           PERFORM VARYING CN-IDX FROM 1 BY 1
+                   UNTIL CN-IDX > WS-NUM-CONTESTE
+               IF CN-DISCREPANZA (CN-IDX) = "Y"
+                   DISPLAY "Contesa " CN-NOME (CN-IDX)
+                           ": CERTIFICAZIONE SOSPESA - discrepanza"
+                           " controllo totale non risolta; risultato"
+                           " non annunciato come definitivo."
+               ELSE
+                   IF CN-PARI-MERITO (CN-IDX) > 1
+                       DISPLAY "Contesa " CN-NOME (CN-IDX)
+                               ": parita' di voti tra "
+                               CN-PARI-MERITO (CN-IDX)
+                               " candidati a "
+                               CN-VOTI-VINCITORE (CN-IDX)
+                               " voti: e' richiesto un ballottaggio."
+                   ELSE
+                       MOVE CN-IDX-VINCITORE (CN-IDX) TO IdxVincitore
+                       MOVE CN-VOTI-VINCITORE (CN-IDX) TO VotiVincitore
+                       DISPLAY "Contesa " CN-NOME (CN-IDX) ": il"
+                               " vincitore e' "
+                               CN-CD-NOME (CN-IDX IdxVincitore)
+                               " con " VotiVincitore " voti"
+                       PERFORM Verifica-Margine
+                               THRU Verifica-Margine-exit
+                   END-IF
+               END-IF
+           END-PERFORM.
        Fine-exit.
            EXIT.
 
+       Trova-Vincitore-Contesta.
+      *    Winner and tie-break for the current contest (CN-IDX, set
+      *    by the caller): an exact tie for first place is reported
+      *    as a tie requiring a ballottaggio, never silently awarded
+      *    to the lowest-indexed candidate.
+           MOVE 1 TO CN-IDX-VINCITORE (CN-IDX).
+           PERFORM VARYING CD-IDX FROM 2 BY 1
+                   UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+               IF CN-CD-VOTI (CN-IDX CD-IDX)
+                  > CN-CD-VOTI (CN-IDX CN-IDX-VINCITORE (CN-IDX))
+                   MOVE CD-IDX TO CN-IDX-VINCITORE (CN-IDX)
+               END-IF
+           END-PERFORM.
+           MOVE CN-CD-VOTI (CN-IDX CN-IDX-VINCITORE (CN-IDX))
+               TO CN-VOTI-VINCITORE (CN-IDX).
+           MOVE 0 TO CN-PARI-MERITO (CN-IDX).
+           PERFORM VARYING CD-IDX FROM 1 BY 1
+                   UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+               IF CN-CD-VOTI (CN-IDX CD-IDX)
+                  = CN-VOTI-VINCITORE (CN-IDX)
+                   ADD 1 TO CN-PARI-MERITO (CN-IDX)
+               END-IF
+           END-PERFORM.
+       Trova-Vincitore-Contesta-exit.
+           EXIT.
+
+       Verifica-Margine.
+      *    Auto-flag a narrow first-vs-second margin for the current
+      *    contest (CN-IDX) for recount instead of certifying every
+      *    non-tied result outright.
+           MOVE 0 TO CN-VOTI-SECONDO (CN-IDX).
+           PERFORM VARYING CD-IDX FROM 1 BY 1
+                   UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+               IF CD-IDX NOT = CN-IDX-VINCITORE (CN-IDX)
+                  AND CN-CD-VOTI (CN-IDX CD-IDX)
+                      > CN-VOTI-SECONDO (CN-IDX)
+                   MOVE CN-CD-VOTI (CN-IDX CD-IDX)
+                       TO CN-VOTI-SECONDO (CN-IDX)
+               END-IF
+           END-PERFORM.
+           IF CN-TOTALE-VOTI (CN-IDX) > 0
+               COMPUTE CN-MARGINE-PERC (CN-IDX) ROUNDED =
+                   (CN-VOTI-VINCITORE (CN-IDX)
+                    - CN-VOTI-SECONDO (CN-IDX))
+                   * 100 / CN-TOTALE-VOTI (CN-IDX)
+           ELSE
+               MOVE 0 TO CN-MARGINE-PERC (CN-IDX)
+           END-IF.
+           IF CN-MARGINE-PERC (CN-IDX) <= WS-SOGLIA-RICONTEGGIO
+               DISPLAY "ATTENZIONE: contesa " CN-NOME (CN-IDX)
+                       " margine dello " CN-MARGINE-PERC (CN-IDX)
+                       "% sotto la soglia di " WS-SOGLIA-RICONTEGGIO
+                       "%: riconteggio richiesto prima della"
+                       " certificazione."
+               OPEN EXTEND CanvassFile
+               MOVE SPACES TO CanvassLine
+               STRING "ATTENZIONE (" DELIMITED BY SIZE
+                      FUNCTION TRIM (CN-NOME (CN-IDX))
+                          DELIMITED BY SIZE
+                      "): margine " DELIMITED BY SIZE
+                      CN-MARGINE-PERC (CN-IDX) DELIMITED BY SIZE
+                      "% sotto la soglia " DELIMITED BY SIZE
+                      WS-SOGLIA-RICONTEGGIO DELIMITED BY SIZE
+                      "%: RICONTEGGIO RICHIESTO." DELIMITED BY SIZE
+                      INTO CanvassLine
+               WRITE CanvassLine
+               CLOSE CanvassFile
+           END-IF.
+       Verifica-Margine-exit.
+           EXIT.
+
+       Verifica-Totale-Controllo.
+      *    Reconcile the tabulated total for the current contest
+      *    (CN-IDX) - candidate votes plus blank, write-in and
+      *    rejected ballots - against an independently entered
+      *    expected ballot count, so a discrepancy is caught before
+      *    the result is certified instead of trusting the running
+      *    tallies alone. Entering 0 (no independent count available
+      *    for this contest) skips the check.
+           MOVE 0 TO CN-TOTALE-VOTI (CN-IDX).
+           PERFORM VARYING CD-IDX FROM 1 BY 1
+                   UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+               ADD CN-CD-VOTI (CN-IDX CD-IDX) TO CN-TOTALE-VOTI (CN-IDX)
+           END-PERFORM.
+           COMPUTE WS-TOTALE-CONTROLLO =
+               CN-TOTALE-VOTI (CN-IDX) + CN-VOTI-RESPINTI (CN-IDX)
+               + CN-VOTI-BIANCHE (CN-IDX) + CN-VOTI-SCRITTA (CN-IDX).
+           DISPLAY "Contesa " CN-NOME (CN-IDX) ": schede scrutinate = "
+                   WS-TOTALE-CONTROLLO.
+           DISPLAY "Conteggio schede atteso (0 per saltare il"
+                   " controllo): "
+           ACCEPT CN-SCHEDE-ATTESE (CN-IDX).
+           IF CN-SCHEDE-ATTESE (CN-IDX) > 0
+              AND CN-SCHEDE-ATTESE (CN-IDX) NOT = WS-TOTALE-CONTROLLO
+               MOVE "Y" TO WS-DISCREPANZA-CONTROLLO
+               MOVE "Y" TO CN-DISCREPANZA (CN-IDX)
+               DISPLAY "ATTENZIONE: discrepanza controllo totale per "
+                       CN-NOME (CN-IDX) ": scrutinate "
+                       WS-TOTALE-CONTROLLO " contro attese "
+                       CN-SCHEDE-ATTESE (CN-IDX)
+                       " - verificare prima di certificare."
+               MOVE "Elezioni" TO WS-ERR-PROGRAMMA
+               MOVE "Verifica-Totale-Controllo" TO WS-ERR-PARAGRAFO
+               MOVE "discrepanza controllo totale" TO WS-ERR-MESSAGGIO
+               COPY ERRLOG.
+               OPEN EXTEND CanvassFile
+               MOVE SPACES TO CanvassLine
+               STRING "ATTENZIONE (" DELIMITED BY SIZE
+                      FUNCTION TRIM (CN-NOME (CN-IDX))
+                          DELIMITED BY SIZE
+                      "): schede scrutinate " DELIMITED BY SIZE
+                      WS-TOTALE-CONTROLLO DELIMITED BY SIZE
+                      " contro attese " DELIMITED BY SIZE
+                      CN-SCHEDE-ATTESE (CN-IDX) DELIMITED BY SIZE
+                      ": DISCREPANZA CONTROLLO TOTALE."
+                          DELIMITED BY SIZE
+                      INTO CanvassLine
+               WRITE CanvassLine
+               CLOSE CanvassFile
+           END-IF.
+       Verifica-Totale-Controllo-exit.
+           EXIT.
+
+       Stampa-Rapporto.
+      *    Canvass report: one section per contest with every
+      *    candidate's name, votes and share of the ballots cast,
+      *    plus that contest's totals - filed as the official record
+      *    instead of a one-line console message.
+           OPEN OUTPUT CanvassFile.
+           MOVE "Elezioni" TO WS-HDR-PROGRAMMA.
+           MOVE 1 TO WS-HDR-PAGINA.
+           COPY RPTHDR.
+           MOVE WS-HDR-LINEA TO CanvassLine.
+           WRITE CanvassLine.
+           DISPLAY CanvassLine.
+           PERFORM VARYING CN-IDX FROM 1 BY 1
+                   UNTIL CN-IDX > WS-NUM-CONTESTE
+               MOVE 0 TO CN-TOTALE-VOTI (CN-IDX)
+               PERFORM VARYING CD-IDX FROM 1 BY 1
+                       UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+                   ADD CN-CD-VOTI (CN-IDX CD-IDX)
+                       TO CN-TOTALE-VOTI (CN-IDX)
+               END-PERFORM
+               MOVE SPACES TO CanvassLine
+               STRING "RAPPORTO DI SCRUTINIO - SEGGIO "
+                      FUNCTION TRIM (WS-SEGGIO) DELIMITED BY SIZE
+                      " - CONTESA: " DELIMITED BY SIZE
+                      FUNCTION TRIM (CN-NOME (CN-IDX))
+                          DELIMITED BY SIZE
+                      INTO CanvassLine
+               WRITE CanvassLine
+               DISPLAY CanvassLine
+               PERFORM VARYING CD-IDX FROM 1 BY 1
+                       UNTIL CD-IDX > CN-NUM-CANDIDATI (CN-IDX)
+                   IF CN-TOTALE-VOTI (CN-IDX) > 0
+                       COMPUTE WS-PERCENTUALE ROUNDED =
+                           CN-CD-VOTI (CN-IDX CD-IDX) * 100
+                           / CN-TOTALE-VOTI (CN-IDX)
+                   ELSE
+                       MOVE 0 TO WS-PERCENTUALE
+                   END-IF
+                   MOVE SPACES TO CanvassLine
+                   STRING FUNCTION TRIM (CN-CD-NOME (CN-IDX CD-IDX))
+                              DELIMITED BY SIZE
+                          "  voti=" DELIMITED BY SIZE
+                          CN-CD-VOTI (CN-IDX CD-IDX) DELIMITED BY SIZE
+                          "  (" DELIMITED BY SIZE
+                          WS-PERCENTUALE DELIMITED BY SIZE
+                          "%)" DELIMITED BY SIZE
+                          INTO CanvassLine
+                   WRITE CanvassLine
+                   DISPLAY CanvassLine
+               END-PERFORM
+               MOVE SPACES TO CanvassLine
+               STRING "Totale schede valide scrutinate: "
+                      DELIMITED BY SIZE
+                      CN-TOTALE-VOTI (CN-IDX) DELIMITED BY SIZE
+                      INTO CanvassLine
+               WRITE CanvassLine
+               DISPLAY CanvassLine
+               MOVE SPACES TO CanvassLine
+               STRING "Schede nulle/respinte: " DELIMITED BY SIZE
+                      CN-VOTI-RESPINTI (CN-IDX) DELIMITED BY SIZE
+                      INTO CanvassLine
+               WRITE CanvassLine
+               DISPLAY CanvassLine
+               MOVE SPACES TO CanvassLine
+               STRING "Schede bianche: " DELIMITED BY SIZE
+                      CN-VOTI-BIANCHE (CN-IDX) DELIMITED BY SIZE
+                      INTO CanvassLine
+               WRITE CanvassLine
+               DISPLAY CanvassLine
+               MOVE SPACES TO CanvassLine
+               STRING "Voti per candidati scritti a mano: "
+                      DELIMITED BY SIZE
+                      CN-VOTI-SCRITTA (CN-IDX) DELIMITED BY SIZE
+                      INTO CanvassLine
+               WRITE CanvassLine
+               DISPLAY CanvassLine
+           END-PERFORM.
+           MOVE SPACES TO CanvassLine.
+           STRING "Schede respinte per doppio voto: " DELIMITED BY SIZE
+                  WS-VOTI-DUPLICATI DELIMITED BY SIZE
+                  INTO CanvassLine.
+           WRITE CanvassLine.
+           DISPLAY CanvassLine.
+           CLOSE CanvassFile.
+       Stampa-Rapporto-exit.
+           EXIT.
+
        STOP RUN.
