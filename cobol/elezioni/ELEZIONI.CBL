@@ -3,6 +3,9 @@
       * Date: 03/12/2017
       * Purpose: Sbeffeggiare
       * Tectonics: cobc
+      * Mod: 08/08/2026 - Fine now applies the shop's shared tie-break
+      *      policy (copybook ELECTIE) instead of a second IF that
+      *      reported "nessun vincitore" on any non-winning compare.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Elezioni.
@@ -21,6 +24,7 @@
        01  scelta              PIC 9 VALUE 0.
        01  flag                PIC X VALUE "S".
        01  VotiVincitore       PIC 9 VALUE 0.
+           COPY ELECTIEW.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -77,16 +81,11 @@
            EXIT.
 
        Fine.
-           DISPLAY "Il vincitore e': "
-           IF Voti OF Candidato1 > Voti OF Candidato2
-               DISPLAY "IL VINCITORE E: " NOME OF Candidato1
-           ELSE
-             if voti of candidato2 > voti of candidato1
-               DISPLAY "IL VINCITORE E: " NOME OF CANDIDATO2
-             else
-               display "nessun vincitore"
-             end-if
-           END-IF
+           MOVE Voti OF Candidato1 TO WS-TIE-VOTI-A.
+           MOVE Voti OF Candidato2 TO WS-TIE-VOTI-B.
+           MOVE Nome OF Candidato1 TO WS-TIE-NOME-A.
+           MOVE Nome OF Candidato2 TO WS-TIE-NOME-B.
+           COPY ELECTIE.
 
                STOP RUN.
        Fine-exit.
