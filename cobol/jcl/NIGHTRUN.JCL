@@ -0,0 +1,39 @@
+//NIGHTRUN JOB (ACCT01),'ELEZIONI/RUBRICA NIGHTLY RUN',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID
+//*********************************************************
+//* NIGHTRUN - the nightly processing window.
+//*
+//* Runs, in order, against the day's accumulated input:
+//*   STEP010  ELEZCONS (ElezConsolida) - roll up every precinct's
+//*            results into the provincial canvass.
+//*   STEP020  RUBRICA           - regenerate the course roster
+//*            report from the current student master.
+//*   STEP030  CALCOLAT (Calcolatrice) - reconcile the day's batch
+//*            of transactions and file the results report.
+//* Load-module names are limited to 8 characters, so ElezConsolida
+//* and Calcolatrice are abbreviated to ELEZCONS and CALCOLAT below.
+//* COND on each step bypasses the following step only if the prior
+//* step's return code was not zero, rather than running the rest of
+//* the night's work against bad output.
+//*********************************************************
+//JOBLIB   DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//*
+//STEP010  EXEC PGM=ELEZCONS
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+PROD.ELEZIONI.SEGGI.ELENCO
+PROD.ELEZIONI.CANVASS.PROVINCIALE
+/*
+//*
+//STEP020  EXEC PGM=RUBRICA,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+S
+/*
+//*
+//STEP030  EXEC PGM=CALCOLAT,COND=(0,NE,STEP020)
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+B
+PROD.CALC.TRANSAZIONI.ODIERNE
+/*
