@@ -3,18 +3,47 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Mod: 09/08/2026 - reworked into a data-driven loop that reads
+      *      and processes records from an input file until end-of-
+      *      file, instead of a hardcoded PERFORM 10 TIMES with no
+      *      tie to any actual data.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CicloFor.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ValoriFile ASSIGN TO WS-FILE-VALORI
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-VALORI.
        DATA DIVISION.
        FILE SECTION.
+       FD  ValoriFile.
+       01  ValoreRecord        PIC X(80).
        WORKING-STORAGE SECTION.
-       01 Num        PIC 99 VALUE 1.
+       01 WS-FILE-VALORI       PIC X(50) VALUE SPACES.
+       01 WS-FS-VALORI         PIC XX VALUE "00".
+       01 WS-EOF-VALORI        PIC X VALUE "N".
+       01 Num                  PIC 9(9) VALUE 0.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-         PERFORM 10 TIMES
-           DISPLAY "Valore: " Num
-           COMPUTE Num = Num + 1
-         END-PERFORM.
-         STOP RUN.
+           DISPLAY "Nome del file di valori: ".
+           ACCEPT WS-FILE-VALORI.
+           MOVE "N" TO WS-EOF-VALORI.
+           OPEN INPUT ValoriFile.
+           IF WS-FS-VALORI = "00"
+               PERFORM UNTIL WS-EOF-VALORI = "Y"
+                   READ ValoriFile
+                       AT END MOVE "Y" TO WS-EOF-VALORI
+                       NOT AT END
+                           ADD 1 TO Num
+                           DISPLAY "Valore: " Num " - " ValoreRecord
+                   END-READ
+               END-PERFORM
+               CLOSE ValoriFile
+               DISPLAY Num " record elaborati."
+           ELSE
+               DISPLAY "File di valori non trovato: " WS-FILE-VALORI
+           END-IF.
+           STOP RUN.
        END PROGRAM CicloFor.
