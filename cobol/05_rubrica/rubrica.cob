@@ -3,12 +3,115 @@
       * Date: 03/12/2017
       * Purpose: Learning
       * Tectonics: cobc
+      * Mod: 08/08/2026 - DettagliStudente is now persisted to an
+      *      indexed student master file keyed on Matricola instead of
+      *      only being displayed for the one interactive session.
+      * Mod: 08/08/2026 - Matricola is now accepted and checked
+      *      against the master first; a Matricola already on file is
+      *      rejected before the rest of the record is keyed in.
+      * Mod: 08/08/2026 - DataDiNascita is now range-checked (valid
+      *      month, day-in-month, and a year no later than today)
+      *      instead of accepting any six digits keyed in.
+      * Mod: 08/08/2026 - Corso is now checked against a course
+      *      master file instead of accepting any five digits keyed
+      *      in.
+      * Mod: 08/08/2026 - added a roster-report mode that lists every
+      *      registered student grouped and subtotaled by Corso,
+      *      instead of only ever showing the one record just entered.
+      * Mod: 08/08/2026 - a formatted enrollment confirmation slip is
+      *      now produced from DettagliStudente after registration
+      *      instead of console-only DISPLAY lines.
+      * Mod: 08/08/2026 - added an inquiry mode that retrieves and
+      *      displays a previously registered student's
+      *      DettagliStudente by Matricola.
+      * Mod: 09/08/2026 - added an export mode that produces a CSV
+      *      extract of every enrolled student for the registrar
+      *      system, instead of that handoff being retyped by hand
+      *      from console output.
+      * Mod: 09/08/2026 - Nome/Cognome are now accepted into a wider
+      *      staging field first; entry longer than the NomeStudente
+      *      width is flagged to the operator instead of being
+      *      silently truncated.
+      * Mod: 09/08/2026 - the confirmation slip, course roster and
+      *      CSV export now build Nome/Cognome with FUNCTION TRIM
+      *      instead of DELIMITED BY SPACE, which was cutting every
+      *      two-word name or surname off at the first space.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Rubrica.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentiFile ASSIGN TO WS-FILE-STUDENTI
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SR-MATRICOLA
+               FILE STATUS IS WS-FS-STUDENTI.
+           SELECT CorsiFile ASSIGN TO WS-FILE-CORSI
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CORSI.
+           SELECT RapportoFile ASSIGN TO WS-FILE-RAPPORTO
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ConfermaFile ASSIGN TO WS-FILE-CONFERMA
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ExportFile ASSIGN TO WS-FILE-EXPORT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           COPY ERRLOGS.
        DATA DIVISION.
        FILE SECTION.
+       FD  StudentiFile.
+       01  StudenteRecord.
+           05 SR-MATRICOLA    PIC 9(5).
+           05 SR-CORSO        PIC 9(5).
+           05 SR-NOME         PIC X(15).
+           05 SR-COGNOME      PIC X(20).
+           05 SR-GIORNO       PIC 99.
+           05 SR-MESE         PIC 99.
+           05 SR-ANNO         PIC 9(4).
+       FD  CorsiFile.
+       01  CorsoRecord        PIC 9(5).
+       FD  RapportoFile.
+       01  RapportoLine       PIC X(80).
+       FD  ConfermaFile.
+       01  ConfermaLine       PIC X(80).
+       FD  ExportFile.
+       01  ExportLine         PIC X(80).
+           COPY ERRLOGD.
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STUDENTI   PIC X(50) VALUE "STUDENTI.DAT".
+       01  WS-FS-STUDENTI     PIC XX VALUE "00".
+       01  WS-FILE-CORSI      PIC X(50) VALUE "CORSI.DAT".
+       01  WS-FS-CORSI        PIC XX VALUE "00".
+       01  WS-EOF-CORSI       PIC X VALUE "N".
+       01  WS-CORSO-VALIDO    PIC X VALUE "N".
+       01  WS-DUPLICATO       PIC X VALUE "N".
+       01  WS-DATA-INVALIDA   PIC X VALUE "N".
+       01  WS-GIORNI-MESE     PIC 99 VALUE 31.
+       01  WS-FILE-RAPPORTO   PIC X(50) VALUE "RAPPORTO_CORSI.TXT".
+       01  WS-FILE-CONFERMA   PIC X(50) VALUE SPACES.
+       01  WS-FILE-EXPORT     PIC X(50) VALUE "EXPORT_STUDENTI.CSV".
+       01  WS-MODALITA        PIC X VALUE "R".
+       01  WS-EOF-STUDENTI    PIC X VALUE "N".
+       01  WS-TROVATO         PIC X VALUE "N".
+       01  WS-MAX-STUDENTI    PIC 9(4) VALUE 500.
+       01  WS-NUM-STUDENTI    PIC 9(4) VALUE 0.
+       01  STUDENTI-TAB.
+           05 STUDENTE-ROW OCCURS 500 TIMES INDEXED BY ST-IDX.
+              10 SD-CORSO       PIC 9(5).
+              10 SD-MATRICOLA   PIC 9(5).
+              10 SD-NOME        PIC X(15).
+              10 SD-COGNOME     PIC X(20).
+       01  WS-MAX-CORSI        PIC 9(3) VALUE 100.
+       01  WS-NUM-CORSI        PIC 9(3) VALUE 0.
+       01  CORSI-TAB.
+           05 CORSO-ROW OCCURS 100 TIMES INDEXED BY CS-IDX.
+              10 CS-CORSO       PIC 9(5).
+              10 CS-SUBTOTALE   PIC 9(4).
+       01  WS-NOME-INPUT       PIC X(50) VALUE SPACES.
+       01  WS-COGNOME-INPUT    PIC X(50) VALUE SPACES.
+       01  WS-TRONCATO         PIC X VALUE "N".
+           COPY RPTHDRW.
+           COPY ERRLOGW.
        01 DettagliStudente.
          05 Corso           PIC 9(5).
          05 Matricola       PIC 9(5).
@@ -28,24 +131,473 @@
          05 CurrentMinute   PIC 99.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-         DISPLAY "Inserisci nome: ".
-         ACCEPT Nome.
-         DISPLAY "Inserisci cognome: ".
-         ACCEPT Cognome.
-         DISPLAY "Inserisci data di nascita (ggmmaaaa): ".
-         ACCEPT DataDiNascita.
-         DISPLAY "Inserisci codice corso: ".
-         ACCEPT Corso.
-         DISPLAY "Inserisci matricola: ".
-         ACCEPT Matricola.
-         ACCEPT CurrentDate FROM DATE YYYYMMDD.
-         ACCEPT CurrentTime FROM TIME.
-         DISPLAY "Dati inseriti il: " CurrentDay "/" CurrentMonth
-         "/" CurrentYear.
-         DISPLAY "Alle " CurrentHour ":" CurrentMinute.
-         DISPLAY "Nome: " Nome " " Cognome.
-         DISPLAY "Nato il: " Giorno "/" Mese "/" Anno.
-         DISPLAY "Matricola: " Corso, Matricola.
-
-         STOP RUN.
+           DISPLAY "Modalita' (R=registra nuovo studente, "
+                   "S=stampa rapporto per corso, "
+                   "I=interroga per matricola, "
+                   "E=esporta per il registrar): "
+           ACCEPT WS-MODALITA.
+           IF WS-MODALITA = "s" OR "i" OR "e"
+               MOVE FUNCTION UPPER-CASE(WS-MODALITA) TO WS-MODALITA
+           END-IF.
+           EVALUATE WS-MODALITA
+               WHEN "S"
+                   PERFORM Stampa-Rapporto-Corsi
+                           THRU Stampa-Rapporto-Corsi-exit
+               WHEN "I"
+                   PERFORM Interroga-Studente
+                           THRU Interroga-Studente-exit
+               WHEN "E"
+                   PERFORM Esporta-Studenti
+                           THRU Esporta-Studenti-exit
+               WHEN OTHER
+                   PERFORM Inizio THRU Inizio-exit
+                   PERFORM Registra-Studente
+                           THRU Registra-Studente-exit
+                   PERFORM Stampa-Conferma-Iscrizione
+                           THRU Stampa-Conferma-Iscrizione-exit
+           END-EVALUATE.
+           STOP RUN.
+
+       Inizio.
+           ACCEPT CurrentDate FROM DATE YYYYMMDD.
+           ACCEPT CurrentTime FROM TIME.
+           PERFORM Accetta-Matricola THRU Accetta-Matricola-exit.
+           DISPLAY "Inserisci nome: ".
+           MOVE SPACES TO WS-NOME-INPUT.
+           ACCEPT WS-NOME-INPUT.
+           MOVE WS-NOME-INPUT TO Nome.
+           PERFORM Verifica-Troncamento-Nome
+                   THRU Verifica-Troncamento-Nome-exit.
+           DISPLAY "Inserisci cognome: ".
+           MOVE SPACES TO WS-COGNOME-INPUT.
+           ACCEPT WS-COGNOME-INPUT.
+           MOVE WS-COGNOME-INPUT TO Cognome.
+           PERFORM Verifica-Troncamento-Cognome
+                   THRU Verifica-Troncamento-Cognome-exit.
+           PERFORM Accetta-Data THRU Accetta-Data-exit.
+           PERFORM Accetta-Corso THRU Accetta-Corso-exit.
+           DISPLAY "Dati inseriti il: " CurrentDay "/" CurrentMonth
+           "/" CurrentYear.
+           DISPLAY "Alle " CurrentHour ":" CurrentMinute.
+           DISPLAY "Nome: " Nome " " Cognome.
+           DISPLAY "Nato il: " Giorno "/" Mese "/" Anno.
+           DISPLAY "Corso: " Corso "  Matricola: " Matricola.
+       Inizio-exit.
+           EXIT.
+
+       Accetta-Matricola.
+      *    Reject a Matricola already on the master before the rest
+      *    of the record is keyed in, so a duplicate never gets far
+      *    enough to corrupt a downstream report that joins on it.
+           MOVE "Y" TO WS-DUPLICATO.
+           PERFORM UNTIL WS-DUPLICATO = "N"
+               DISPLAY "Inserisci matricola: "
+               ACCEPT Matricola
+               PERFORM Verifica-Matricola THRU Verifica-Matricola-exit
+               IF WS-DUPLICATO = "Y"
+                   DISPLAY "Matricola " Matricola " gia' presente sul"
+                           " master: inserire una matricola diversa."
+                   MOVE "Rubrica" TO WS-ERR-PROGRAMMA
+                   MOVE "Accetta-Matricola" TO WS-ERR-PARAGRAFO
+                   MOVE "matricola duplicata" TO WS-ERR-MESSAGGIO
+                   COPY ERRLOG.
+               END-IF
+           END-PERFORM.
+       Accetta-Matricola-exit.
+           EXIT.
+
+       Verifica-Matricola.
+           MOVE "N" TO WS-DUPLICATO.
+           MOVE Matricola TO SR-MATRICOLA.
+           OPEN INPUT StudentiFile.
+           IF WS-FS-STUDENTI = "00"
+               READ StudentiFile
+                   KEY IS SR-MATRICOLA
+                   INVALID KEY
+                       MOVE "N" TO WS-DUPLICATO
+                   NOT INVALID KEY
+                       MOVE "Y" TO WS-DUPLICATO
+               END-READ
+               CLOSE StudentiFile
+           END-IF.
+       Verifica-Matricola-exit.
+           EXIT.
+
+       Verifica-Troncamento-Nome.
+      *    Nome is accepted into a wider staging field first; flag
+      *    the operator when the entry is wider than NomeStudente's
+      *    Nome instead of letting the MOVE above silently truncate
+      *    a legal name that doesn't fit.
+           MOVE "N" TO WS-TRONCATO.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-NOME-INPUT)) > 15
+               MOVE "Y" TO WS-TRONCATO
+               DISPLAY "ATTENZIONE: il nome inserito supera i 15"
+                       " caratteri ed e' stato troncato in: " Nome
+           END-IF.
+       Verifica-Troncamento-Nome-exit.
+           EXIT.
+
+       Verifica-Troncamento-Cognome.
+      *    Same truncation warning as Verifica-Troncamento-Nome,
+      *    against Cognome's 20-character width.
+           MOVE "N" TO WS-TRONCATO.
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-COGNOME-INPUT)) > 20
+               MOVE "Y" TO WS-TRONCATO
+               DISPLAY "ATTENZIONE: il cognome inserito supera i 20"
+                       " caratteri ed e' stato troncato in: " Cognome
+           END-IF.
+       Verifica-Troncamento-Cognome-exit.
+           EXIT.
+
+       Accetta-Data.
+      *    Reject an out-of-range DataDiNascita (bad month, bad
+      *    day-in-month, or a year later than today) instead of
+      *    accepting any six digits keyed in.
+           MOVE "Y" TO WS-DATA-INVALIDA.
+           PERFORM UNTIL WS-DATA-INVALIDA = "N"
+               DISPLAY "Inserisci data di nascita (ggmmaaaa): "
+               ACCEPT DataDiNascita
+               PERFORM Verifica-Data THRU Verifica-Data-exit
+               IF WS-DATA-INVALIDA = "Y"
+                   DISPLAY "Data di nascita non valida: " Giorno "/"
+                           Mese "/" Anno " - reinserire."
+                   MOVE "Rubrica" TO WS-ERR-PROGRAMMA
+                   MOVE "Accetta-Data" TO WS-ERR-PARAGRAFO
+                   MOVE "data di nascita non valida" TO WS-ERR-MESSAGGIO
+                   COPY ERRLOG.
+               END-IF
+           END-PERFORM.
+       Accetta-Data-exit.
+           EXIT.
+
+       Verifica-Data.
+           MOVE "N" TO WS-DATA-INVALIDA.
+           IF Mese < 1 OR Mese > 12
+               MOVE "Y" TO WS-DATA-INVALIDA
+           END-IF.
+           IF Anno < 1900 OR Anno > CurrentYear
+               MOVE "Y" TO WS-DATA-INVALIDA
+           END-IF.
+           IF WS-DATA-INVALIDA = "N"
+               MOVE 31 TO WS-GIORNI-MESE
+               IF Mese = 4 OR Mese = 6 OR Mese = 9 OR Mese = 11
+                   MOVE 30 TO WS-GIORNI-MESE
+               END-IF
+               IF Mese = 2
+                   MOVE 29 TO WS-GIORNI-MESE
+               END-IF
+               IF Giorno < 1 OR Giorno > WS-GIORNI-MESE
+                   MOVE "Y" TO WS-DATA-INVALIDA
+               END-IF
+           END-IF.
+       Verifica-Data-exit.
+           EXIT.
+
+       Accetta-Corso.
+      *    Reject a Corso not on the course master instead of
+      *    accepting any five digits keyed in.
+           MOVE "N" TO WS-CORSO-VALIDO.
+           PERFORM UNTIL WS-CORSO-VALIDO = "Y"
+               DISPLAY "Inserisci codice corso: "
+               ACCEPT Corso
+               PERFORM Verifica-Corso THRU Verifica-Corso-exit
+               IF WS-CORSO-VALIDO = "N"
+                   DISPLAY "Codice corso " Corso " non presente"
+                           " nell'elenco corsi: reinserire."
+               END-IF
+           END-PERFORM.
+       Accetta-Corso-exit.
+           EXIT.
+
+       Verifica-Corso.
+           MOVE "N" TO WS-CORSO-VALIDO.
+           MOVE "N" TO WS-EOF-CORSI.
+           OPEN INPUT CorsiFile.
+           IF WS-FS-CORSI = "00"
+               PERFORM UNTIL WS-EOF-CORSI = "Y"
+                   READ CorsiFile
+                       AT END MOVE "Y" TO WS-EOF-CORSI
+                       NOT AT END
+                           IF CorsoRecord = Corso
+                               MOVE "Y" TO WS-CORSO-VALIDO
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CorsiFile
+           ELSE
+               DISPLAY "Elenco corsi non trovato: impossibile"
+                       " validare il codice corso."
+               MOVE "Y" TO WS-CORSO-VALIDO
+           END-IF.
+       Verifica-Corso-exit.
+           EXIT.
+
+       Registra-Studente.
+      *    Persist the record to the student master, keyed on
+      *    Matricola, so it survives past this interactive session.
+           MOVE Matricola TO SR-MATRICOLA.
+           MOVE Corso TO SR-CORSO.
+           MOVE Nome TO SR-NOME.
+           MOVE Cognome TO SR-COGNOME.
+           MOVE Giorno TO SR-GIORNO.
+           MOVE Mese TO SR-MESE.
+           MOVE Anno TO SR-ANNO.
+           OPEN I-O StudentiFile.
+           IF WS-FS-STUDENTI = "35"
+               OPEN OUTPUT StudentiFile
+               CLOSE StudentiFile
+               OPEN I-O StudentiFile
+           END-IF.
+           WRITE StudenteRecord
+               INVALID KEY
+                   DISPLAY "Matricola " Matricola " gia' presente"
+                           " sul master: registrazione non"
+                           " effettuata."
+           END-WRITE.
+           CLOSE StudentiFile.
+       Registra-Studente-exit.
+           EXIT.
+
+       Interroga-Studente.
+      *    Retrieve and display a previously registered student's
+      *    DettagliStudente by Matricola, since the master file is
+      *    otherwise write-only from the operator's point of view.
+           DISPLAY "Inserisci matricola da ricercare: ".
+           ACCEPT Matricola.
+           MOVE Matricola TO SR-MATRICOLA.
+           OPEN INPUT StudentiFile.
+           IF WS-FS-STUDENTI = "00"
+               READ StudentiFile
+                   KEY IS SR-MATRICOLA
+                   INVALID KEY
+                       DISPLAY "Matricola " Matricola
+                               " non trovata sul master."
+                   NOT INVALID KEY
+                       MOVE SR-CORSO TO Corso
+                       MOVE SR-NOME TO Nome
+                       MOVE SR-COGNOME TO Cognome
+                       MOVE SR-GIORNO TO Giorno
+                       MOVE SR-MESE TO Mese
+                       MOVE SR-ANNO TO Anno
+                       DISPLAY "Nome: " Nome " " Cognome
+                       DISPLAY "Nato il: " Giorno "/" Mese "/" Anno
+                       DISPLAY "Corso: " Corso
+                               "  Matricola: " Matricola
+               END-READ
+               CLOSE StudentiFile
+           ELSE
+               DISPLAY "Nessuno studente registrato: master non "
+                       "trovato."
+           END-IF.
+       Interroga-Studente-exit.
+           EXIT.
+
+       Stampa-Conferma-Iscrizione.
+      *    Produce a formatted, printable enrollment slip from
+      *    DettagliStudente, one file per Matricola, instead of only
+      *    ever showing the data as console DISPLAY lines.
+           MOVE SPACES TO WS-FILE-CONFERMA.
+           STRING "CONFERMA_" DELIMITED BY SIZE
+                  Matricola DELIMITED BY SIZE
+                  ".TXT" DELIMITED BY SIZE
+                  INTO WS-FILE-CONFERMA.
+           OPEN OUTPUT ConfermaFile.
+           MOVE "================================" TO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           MOVE "     CONFERMA DI ISCRIZIONE" TO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           MOVE "================================" TO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           MOVE SPACES TO ConfermaLine.
+           STRING "Matricola: " DELIMITED BY SIZE
+                  Matricola DELIMITED BY SIZE
+                  INTO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           MOVE SPACES TO ConfermaLine.
+           STRING "Nome: " DELIMITED BY SIZE
+                  FUNCTION TRIM (Nome) DELIMITED BY SIZE
+                  INTO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           MOVE SPACES TO ConfermaLine.
+           STRING "Cognome: " DELIMITED BY SIZE
+                  FUNCTION TRIM (Cognome) DELIMITED BY SIZE
+                  INTO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           MOVE SPACES TO ConfermaLine.
+           STRING "Data di nascita: " DELIMITED BY SIZE
+                  Giorno DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  Mese DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  Anno DELIMITED BY SIZE
+                  INTO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           MOVE SPACES TO ConfermaLine.
+           STRING "Corso: " DELIMITED BY SIZE
+                  Corso DELIMITED BY SIZE
+                  INTO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           MOVE SPACES TO ConfermaLine.
+           STRING "Rilasciato il: " DELIMITED BY SIZE
+                  CurrentDay DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  CurrentMonth DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  CurrentYear DELIMITED BY SIZE
+                  INTO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           MOVE "================================" TO ConfermaLine.
+           WRITE ConfermaLine.
+           DISPLAY ConfermaLine.
+           CLOSE ConfermaFile.
+       Stampa-Conferma-Iscrizione-exit.
+           EXIT.
+
+       Stampa-Rapporto-Corsi.
+      *    List every registered student grouped and subtotaled by
+      *    Corso, so a class roster no longer has to be reconstructed
+      *    by hand from whatever notes were kept.
+           PERFORM Carica-Studenti THRU Carica-Studenti-exit.
+           OPEN OUTPUT RapportoFile.
+           MOVE "Rubrica" TO WS-HDR-PROGRAMMA.
+           MOVE 1 TO WS-HDR-PAGINA.
+           COPY RPTHDR.
+           MOVE WS-HDR-LINEA TO RapportoLine.
+           WRITE RapportoLine.
+           DISPLAY RapportoLine.
+           MOVE SPACES TO RapportoLine.
+           STRING "RAPPORTO ISCRITTI PER CORSO" DELIMITED BY SIZE
+               INTO RapportoLine.
+           WRITE RapportoLine.
+           DISPLAY RapportoLine.
+           PERFORM VARYING CS-IDX FROM 1 BY 1
+                   UNTIL CS-IDX > WS-NUM-CORSI
+               PERFORM Stampa-Corso THRU Stampa-Corso-exit
+           END-PERFORM.
+           CLOSE RapportoFile.
+       Stampa-Rapporto-Corsi-exit.
+           EXIT.
+
+       Carica-Studenti.
+      *    Read the whole student master sequentially into memory and
+      *    build the list of distinct Corso codes found, since this
+      *    shop has no SORT-verb precedent to group records with.
+           MOVE 0 TO WS-NUM-STUDENTI.
+           MOVE 0 TO WS-NUM-CORSI.
+           MOVE "N" TO WS-EOF-STUDENTI.
+           OPEN INPUT StudentiFile.
+           IF WS-FS-STUDENTI = "00"
+               PERFORM UNTIL WS-EOF-STUDENTI = "Y"
+                   READ StudentiFile NEXT RECORD
+                       AT END
+                           MOVE "Y" TO WS-EOF-STUDENTI
+                       NOT AT END
+                           PERFORM Accumula-Studente
+                                   THRU Accumula-Studente-exit
+                   END-READ
+               END-PERFORM
+               CLOSE StudentiFile
+           ELSE
+               DISPLAY "Nessuno studente registrato: master non "
+                       "trovato."
+           END-IF.
+       Carica-Studenti-exit.
+           EXIT.
+
+       Accumula-Studente.
+           IF WS-NUM-STUDENTI < WS-MAX-STUDENTI
+               ADD 1 TO WS-NUM-STUDENTI
+               MOVE SR-CORSO TO SD-CORSO (WS-NUM-STUDENTI)
+               MOVE SR-MATRICOLA TO SD-MATRICOLA (WS-NUM-STUDENTI)
+               MOVE SR-NOME TO SD-NOME (WS-NUM-STUDENTI)
+               MOVE SR-COGNOME TO SD-COGNOME (WS-NUM-STUDENTI)
+               MOVE "N" TO WS-TROVATO
+               PERFORM VARYING CS-IDX FROM 1 BY 1
+                       UNTIL CS-IDX > WS-NUM-CORSI
+                   IF CS-CORSO (CS-IDX) = SR-CORSO
+                       MOVE "Y" TO WS-TROVATO
+                   END-IF
+               END-PERFORM
+               IF WS-TROVATO = "N" AND WS-NUM-CORSI < WS-MAX-CORSI
+                   ADD 1 TO WS-NUM-CORSI
+                   MOVE SR-CORSO TO CS-CORSO (WS-NUM-CORSI)
+               END-IF
+           END-IF.
+       Accumula-Studente-exit.
+           EXIT.
+
+       Stampa-Corso.
+           MOVE 0 TO CS-SUBTOTALE (CS-IDX).
+           MOVE SPACES TO RapportoLine.
+           STRING "-- Corso " DELIMITED BY SIZE
+                  CS-CORSO (CS-IDX) DELIMITED BY SIZE
+                  " --" DELIMITED BY SIZE
+                  INTO RapportoLine.
+           WRITE RapportoLine.
+           DISPLAY RapportoLine.
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+                   UNTIL ST-IDX > WS-NUM-STUDENTI
+               IF SD-CORSO (ST-IDX) = CS-CORSO (CS-IDX)
+                   ADD 1 TO CS-SUBTOTALE (CS-IDX)
+                   MOVE SPACES TO RapportoLine
+                   STRING SD-MATRICOLA (ST-IDX) DELIMITED BY SIZE
+                          "  " DELIMITED BY SIZE
+                          FUNCTION TRIM (SD-COGNOME (ST-IDX))
+                              DELIMITED BY SIZE
+                          " " DELIMITED BY SIZE
+                          FUNCTION TRIM (SD-NOME (ST-IDX))
+                              DELIMITED BY SIZE
+                          INTO RapportoLine
+                   WRITE RapportoLine
+                   DISPLAY RapportoLine
+               END-IF
+           END-PERFORM.
+           MOVE SPACES TO RapportoLine.
+           STRING "Subtotale corso " DELIMITED BY SIZE
+                  CS-CORSO (CS-IDX) DELIMITED BY SIZE
+                  ": " DELIMITED BY SIZE
+                  CS-SUBTOTALE (CS-IDX) DELIMITED BY SIZE
+                  INTO RapportoLine.
+           WRITE RapportoLine.
+           DISPLAY RapportoLine.
+       Stampa-Corso-exit.
+           EXIT.
+
+       Esporta-Studenti.
+      *    Produce a CSV extract of every enrolled student for the
+      *    registrar system's handoff, instead of that data being
+      *    retyped by hand from console output.
+           PERFORM Carica-Studenti THRU Carica-Studenti-exit.
+           OPEN OUTPUT ExportFile.
+           MOVE "MATRICOLA,CORSO,COGNOME,NOME" TO ExportLine.
+           WRITE ExportLine.
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+                   UNTIL ST-IDX > WS-NUM-STUDENTI
+               MOVE SPACES TO ExportLine
+               STRING SD-MATRICOLA (ST-IDX) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      SD-CORSO (ST-IDX) DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (SD-COGNOME (ST-IDX))
+                          DELIMITED BY SIZE
+                      "," DELIMITED BY SIZE
+                      FUNCTION TRIM (SD-NOME (ST-IDX))
+                          DELIMITED BY SIZE
+                      INTO ExportLine
+               WRITE ExportLine
+           END-PERFORM.
+           CLOSE ExportFile.
+           DISPLAY WS-NUM-STUDENTI " studenti esportati in "
+                   WS-FILE-EXPORT.
+       Esporta-Studenti-exit.
+           EXIT.
        END PROGRAM Rubrica.
